@@ -0,0 +1,85 @@
+       identification division.
+       program-id. MENU-DRIVER.
+       author. Alan Thomas.
+       date-compiled. 01/05/2016.
+      *function: Menu-driven front end for the seven standalone
+      *utility programs (SALES-TAX, REPORTMAKER (P05), TRIG-CALC,
+      *DATE-CALC, DOW-CALC, FLIPPER, EMPLOYEE-REPORTMAKER) so the
+      *operator can pick and run any of them from one place instead of
+      *hunting down and launching each one separately.
+      *input files None
+      *output files None
+      *printer ouput None
+      *
+      *MODS:
+      *01/05/2016 - AT - first version. Each utility is CALLed by
+      *  PROGRAM-ID; every one of them ends with GOBACK instead of
+      *  STOP RUN now, so control returns here after it finishes
+      *  instead of ending the whole job. Two of the seven used to
+      *  share a PROGRAM-ID with another one in the list (P09's
+      *  REPORTMAKER duplicated P05's, and p07_new1's TRIG-CALC
+      *  duplicated P06's actual TRIG-CALC) - both were renamed
+      *  (EMPLOYEE-REPORTMAKER and DOW-CALC) so every utility has a
+      *  name this driver can CALL unambiguously.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+       01 MENU-CHOICE           PIC 9 VALUE ZERO.
+       01 DONE-SWITCH           PIC X VALUE "N".
+           88 DONE-WITH-MENU        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "  DAILY UTILITY MENU       Coded by Alan Thomas".
+           DISPLAY "--------------------------------------------".
+           PERFORM 100-MENU-LOOP UNTIL DONE-WITH-MENU.
+           STOP RUN.
+
+      *----SHOW THE MENU, READ A CHOICE, RUN IT - REPEAT UNTIL EXIT----
+       100-MENU-LOOP.
+           PERFORM 110-DISPLAY-MENU.
+           PERFORM 120-GET-CHOICE.
+           PERFORM 130-RUN-CHOICE.
+
+       110-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1) SALES TAX CALCULATOR".
+           DISPLAY "2) PURCHASER DISCOUNT REPORT".
+           DISPLAY "3) TRIG CALCULATOR".
+           DISPLAY "4) DATE RANGE / ELAPSED DAYS CALCULATOR".
+           DISPLAY "5) DAY-OF-WEEK CALCULATOR".
+           DISPLAY "6) NAME FLIPPER".
+           DISPLAY "7) EMPLOYEE REPORT".
+           DISPLAY "8) EXIT".
+
+       120-GET-CHOICE.
+           DISPLAY "ENTER SELECTION (1-8): ".
+           ACCEPT MENU-CHOICE.
+
+       130-RUN-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   CALL "SALES-TAX"
+               WHEN 2
+                   CALL "REPORTMAKER"
+               WHEN 3
+                   CALL "TRIG-CALC"
+               WHEN 4
+                   CALL "DATE-CALC"
+               WHEN 5
+                   CALL "DOW-CALC"
+               WHEN 6
+                   CALL "FLIPPER"
+               WHEN 7
+                   CALL "EMPLOYEE-REPORTMAKER"
+               WHEN 8
+                   MOVE "Y" TO DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "*INVALID SELECTION - PLEASE TRY AGAIN*"
+           END-EVALUATE.
+
+       end program MENU-DRIVER.
