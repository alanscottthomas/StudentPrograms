@@ -1,261 +1,647 @@
-       identification division.
-       program-id. REPORTMAKER.
-       author. Alan Thomas.
-       date-compiled. 11/25/2015.
-      *THIS PROGRAM IS SUPPOSED TO READ 3 DIFFERENT FILES INTO
-      *TABLES. THESE TABLES WOULD THAN MATCH THE VALUES AND PRINT THE
-      *RESULTS TO AN OUTPUTFILE. I WAS UNABLE TO GET THE PROGRAM TO WORK
-      *FULLY. I THINK I'M ON THE RIGHT TRACK, BUT OVERALL WAS UNABLE TO
-      *WRITE A PROGRAM THAT WORKED AS WAS INTENDED. THIS IS THE WORK I
-      *HAVE DONE THUS FAR.
-
-      *MY MAJOR ISSUE WAS GETTING NULL RESULTS WHEN WRITING TO THE FILE.
-      *I ATTRIBUTE THIS TO INCORRECTLY READING THE FILES SOMEHOW.
-
-      *I ALSO ENCOUNTERED AN OUT OF BOUNDS ERROR, WHICH I FIGURED
-      *WAS THE PROGRAM ATTEMPTING TO READ INFORMATION THAT WAS OUT OF
-      *SCOPE OF THE TABLE. I COMMENTED OUT THE ELSE STATEMENT ON LINE
-      *242 TO AT LEAST LET ME RUN THE PROGRAM, ALBEIT PARTIALLY.
-
-
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-               SELECT FILE1 ASSIGN TO "C:\COBOL\P09D01.DAT"
-               organization is line sequential.
-
-               SELECT FILE2 ASSIGN TO "C:\COBOL\P09DDT.DAT"
-               organization is line sequential.
-
-               SELECT FILE3 ASSIGN TO "C:\COBOL\P09DPT.DAT"
-               organization is line SEQUENTIAL.
-
-               SELECT OUTPUTFILE ASSIGN TO
-                  "C:\COBOL\P09R01.RPT"
-                       organization is line sequential.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD FILE1.
-           01 FILE1-PICS.
-             05 EMPLOYEE-SSN PIC 9(9).
-             05 EMPLOYEE-NAME PIC X(20).
-             05 EMPLOYEE-SALARY PIC 9(6).
-             05 EMPLOYEE-CAMPUS PIC 9.
-             05 EMPLOYEE-DEPARTMENT PIC 99.
-             05 EMPLOYEE-POSITION PIC 999.
-
-
-           FD FILE2.
-           01 FILE2-PICS.
-               05 DEPARTMENT-CODE PIC 99.
-               05 DEPARTMENT-NAME PIC X(10).
-
-           FD FILE3.
-           01 FILE3-PICS.
-               05 POSITION-CODE PIC 9(3).
-               05 POSITION-NAME PIC X(15).
-
-           FD OUTPUTFILE.
-               01 PRINT-AREA PIC X(132).
-
-       WORKING-STORAGE SECTION.
-
-           01 PRINT-FIELDS.
-           05 PAGE-COUNT       PIC S9(3)   VALUE ZERO.
-           05 LINES-ON-PAGE    PIC S9(3)   VALUE +99.
-           05 LINE-COUNT       PIC S9(3)   VALUE +99.
-           05 SPACE-CONTROL    PIC S9.
-           05 LINES-PRICE      pic 9(6)V99.
-
-
-
-       01 HEADING-LINE-1.
-
-          05 FILLER           PIC x(7) value "EMP. ID".
-
-          05 FILLER           PIC x(2) value SPACE.
-          05 FILLER           PIC x(8) value "EMPLOYEE".
-          05 FILLER           PIC x(4) value SPACE.
-          05 FILLER           PIC x(6) value "SALARY".
-          05 FILLER           PIC x(10) value SPACE.
-          05 FILLER           PIC x(6) value "CAMPUS".
-          05 FILLER           PIC x(4) value SPACE.
-          05 FILLER           PIC x(10) value "DEPARTMENT".
-          05 FILLER           PIC x(4) value SPACE.
-          05 FILLER           PIC x(8) value "POSITION".
-
-
-
-
-       01 SWITCH PIC X VALUE "N".
-           88 ENDOFFILE    VALUE "N".
-           88 PROCESSFILE    VALUE "N".
-       01 XSWITCH PIC X VALUE "N".
-
-
-
-       01  TCAMPUSTABLEDEFS.
-           05  FILLER    PIC X(10)  VALUE "UPSTATE".
-           05  FILLER    PIC X(10)  VALUE "DOWNSTATE".
-           05  FILLER    PIC X(10)  VALUE "CITY".
-           05  FILLER    PIC X(10)  VALUE "MELVILLE".
-           05  FILLER    PIC X(10)  VALUE "HUNTINGTON".
-       01  T-CAMPUS REDEFINES TCAMPUSTABLEDEFS.
-           05 TCAMPUSTABLE OCCURS 5 TIMES.
-              10 TCAMPUSNAME PIC X(10).
-
-       01  T-DEPARTMENT.
-           05 TDEPARTMENTTABLE OCCURS 25 TIMES INDEXED BY IX.
-              10 TDEPARTMENTCODE PIC 99.
-              10 TDEPARTMENTNAME PIC X(10).
-
-        01  T-POSITIONS.
-           05 TPOSITIONTABLE OCCURS 50 TIMES INDEXED BY IY.
-              10 TPOSITIONCODE PIC 999.
-              10 TPOSITIONNAME PIC X(10).
-
-       01 I PIC 9(2)  BINARY.
-
-       01 DETAILLINE.
-           05 SSN PIC 999B99B9999.
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 NAME PIC X(20).
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 SALARY PIC $ZZZ,ZZ9.
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 CAMPUS PIC X(10).
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 DEPARTMENT PIC X(10).
-           05 FILLER PIC X(5) VALUE SPACES.
-           05 EMP-POSITION PIC X(10).
-
-
-
-
-       PROCEDURE DIVISION.
-       000-MAIN.
-           OPEN  OUTPUT OUTPUTFILE.
-           PERFORM 010-INIT.
-
-
-           STOP RUN.
-
-
-       010-INIT.
-
-
-           PERFORM 020-LOADDEPARTMENTS.
-           PERFORM 030-LOADPOSITIONS.
-           PERFORM 090-PRINT-HEADING-LINES.
-
-
-
-           SET PROCESSFILE TO TRUE.
-           PERFORM 100-LOOP UNTIL XSWITCH = "Y".
-
-
-           *>CLOSE  FILE1 FILE2 FILE3.
-          *> CLOSE  OUTPUTFILE.
-
-
-
-
-       020-LOADDEPARTMENTS.
-           OPEN INPUT FILE2.
-
-           SET PROCESSFILE TO TRUE.
-           SET   I TO 1.
-           PERFORM UNTIL ENDOFFILE
-               READ FILE1
-                 AT END
-                   SET ENDOFFILE TO TRUE
-                 NOT AT END
-                   SET I UP BY 1
-                   MOVE FILE2-PICS TO TDEPARTMENTTABLE (I)
-                   IF I = 26
-                       SET ENDOFFILE TO TRUE
-                END-IF
-               END-READ
-           END-PERFORM.
-           CLOSE FILE2.
-
-
-
-       030-LOADPOSITIONS.
-
-           SET PROCESSFILE TO TRUE.
-           SET   I TO 1.
-           PERFORM UNTIL ENDOFFILE
-               READ FILE3
-                 AT END
-                   SET ENDOFFILE TO TRUE
-                 NOT AT END
-                   SET I UP BY 1
-                   MOVE FILE3-PICS TO TPOSITIONTABLE (I)
-                   IF I = 51
-                       SET ENDOFFILE TO TRUE
-                   END-IF
-
-           END-PERFORM.
-
-
-
-
-
-       090-PRINT-HEADING-LINES.
-
-           ADD 1 TO PAGE-COUNT.
-
-           MOVE HEADING-LINE-1 TO PRINT-AREA.
-           WRITE PRINT-AREA AFTER ADVANCING PAGE.
-           MOVE ZERO TO LINE-COUNT.
-           MOVE 2 TO SPACE-CONTROL.
-
-       100-LOOP.
-          OPEN INPUT FILE3.
-           READ FILE3
-             AT END
-               SET ENDOFFILE TO TRUE
-            NOT AT END
-               PERFORM 110-DETAILPROCESSING.
-               CLOSE FILE3.
-
-
-
-
-
-
-
-       *>110 ISN'T WORKING.
-       110-DETAILPROCESSING.
-           display "1".
-           MOVE EMPLOYEE-SSN TO SSN.
-           display "2".
-           MOVE EMPLOYEE-NAME TO NAME.
-           display "3".
-           MOVE EMPLOYEE-SALARY TO SALARY.
-           display "4".
-           IF EMPLOYEE-CAMPUS > 5
-               MOVE "UNKNOWN" TO CAMPUS
-             else if EMPLOYEE-CAMPUS = "2"
-                 MOVE "TESTING" TO CAMPUS
-            *>ELSE
-              *> MOVE TCAMPUSNAME(EMPLOYEE-CAMPUS) TO CAMPUS.
-
-
-           SEARCH TDEPARTMENTTABLE
-                  AT END
-                    MOVE "UNKNOWN" TO DEPARTMENT
-                  WHEN EMPLOYEE-DEPARTMENT = TDEPARTMENTCODE (IX)
-                    MOVE TDEPARTMENTNAME(IX) TO DEPARTMENT.
-
-           SEARCH TPOSITIONTABLE
-                  AT END
-                      MOVE "UNKNOWN" TO EMP-POSITION
-                  WHEN EMPLOYEE-POSITION = TPOSITIONCODE (IY)
-                   MOVE TPOSITIONNAME(IY) TO EMP-POSITION.
-
-          WRITE PRINT-AREA FROM DETAILLINE.
-
-         STOP RUN.
+       identification division.
+       program-id. EMPLOYEE-REPORTMAKER.
+       author. Alan Thomas.
+       date-compiled. 11/25/2015.
+      *THIS PROGRAM READS THE EMPLOYEE MASTER FILE AND THE DEPARTMENT/
+      *POSITION REFERENCE FILES INTO TABLES, MATCHES EACH EMPLOYEE
+      *AGAINST THOSE TABLES, AND PRINTS THE RESULT TO AN OUTPUT FILE.
+      *
+      *MODS:
+      *12/22/2015 - AT - this program never actually worked: 020-
+      *  LOADDEPARTMENTS read FILE1 (employees) using the FILE2
+      *  (department) record layout, 030-LOADPOSITIONS never opened
+      *  FILE3, the main loop reopened FILE3 every pass instead of
+      *  reading FILE1, and 110-DETAILPROCESSING had a bare STOP RUN
+      *  so only one record (that never even loaded) could be
+      *  produced. Rewritten so FILE1 is read once per employee in a
+      *  normal read-process loop and each reference file is loaded
+      *  into its own table exactly once at startup.
+      *12/23/2015 - AT - wired up the campus table (it was previously
+      *  hardcoded to UNKNOWN/TESTING).
+      *12/23/2015 - AT - department and position codes that don't
+      *  match any table entry are now written to a separate
+      *  reconciliation report instead of just showing as UNKNOWN on
+      *  the main report.
+      *12/24/2015 - AT - added a department subtotal section at the
+      *  end of the report (total salary per department).
+      *12/24/2015 - AT - department/position lookups now use SEARCH
+      *  ALL (binary search) instead of a sequential SEARCH. This
+      *  assumes P09DDT.DAT/P09DPT.DAT are kept in ascending code
+      *  order, which is normal for a reference/master file.
+      *12/25/2015 - AT - added a salary band and raise-eligibility
+      *  column to the detail line.
+      *12/26/2015 - AT - added an optional CSV export of the employee
+      *  detail lines, turned on by environment variable, for loading
+      *  into a spreadsheet.
+      *11/27/2015 - AT - this program, SALES-TAX, and P05's
+      *  REPORTMAKER now all append to one shared DAILY.LOG with a
+      *  STARTED line when the run begins and a COMPLETED line when it
+      *  ends cleanly, so end-of-day reconciliation can see when each
+      *  job ran, how many records it processed, and (by a STARTED
+      *  line with no matching COMPLETED line) whether one of them
+      *  died partway through.
+      *01/05/2016 - AT - renamed this PROGRAM-ID from REPORTMAKER to
+      *  EMPLOYEE-REPORTMAKER (and changed the final STOP RUN to
+      *  GOBACK) so it can be told apart from P05's REPORTMAKER and
+      *  called from the new menu driver.
+      *01/06/2016 - AT - the daily log was hardcoded to
+      *  C:\COBOL\DAILY.LOG with no override, so it could never
+      *  actually land in the same file as SALES-TAX's and P05's
+      *  copies without a recompile. It is now ASSIGNed to a
+      *  WORKING-STORAGE name defaulting to plain "DAILY.LOG",
+      *  overridable with the same DAILY_LOG_FILE environment
+      *  variable as those two programs use.
+      *01/06/2016 - AT - the department subtotal line now also shows
+      *  headcount, not just total salary (TDEPT-COUNT, same subscript
+      *  as TDEPT-TOTAL).
+      *01/06/2016 - AT - the salary band/raise-eligibility column was
+      *  using one flat salary scale for every position, but different
+      *  positions should not share the same band cutoffs. Band
+      *  thresholds are now loaded per position from a new BANDFILE
+      *  (P09BND.DAT) into TPOSBANDTABLE, the same way the department
+      *  and position tables are loaded; a position with no BANDFILE
+      *  entry falls back to the original flat scale.
+      *01/07/2016 - AT - ASSIGN TO DAILY-LOG-FILE-NAME was missing the
+      *  DYNAMIC keyword, so GnuCOBOL resolved it as a static literal
+      *  at compile time instead of reading the field's runtime
+      *  content - the override above silently did nothing. Added
+      *  DYNAMIC so the assignment is actually read at OPEN time.
+      *01/08/2016 - AT - EMPLOYEE-RECORD-COUNT and the TDEPT-TOTAL/
+      *  TDEPT-COUNT department accumulators were never reset, unlike
+      *  every other utility's session counters, so a second call in
+      *  one run unit kept adding to the prior run's totals/headcounts
+      *  with no CANCEL in between - silently doubling the printed
+      *  DEPT SUBTOTAL figures and the DAILY.LOG record count on a
+      *  repeat run. 010-INIT now zeroes EMPLOYEE-RECORD-COUNT and
+      *  loops both department tables back to zero before the
+      *  department/position/band tables are (re)loaded.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT FILE1 ASSIGN TO "C:\COBOL\P09D01.DAT"
+               organization is line sequential.
+
+               SELECT FILE2 ASSIGN TO "C:\COBOL\P09DDT.DAT"
+               organization is line sequential.
+
+               SELECT FILE3 ASSIGN TO "C:\COBOL\P09DPT.DAT"
+               organization is line SEQUENTIAL.
+
+               SELECT BANDFILE ASSIGN TO "C:\COBOL\P09BND.DAT"
+               organization is line sequential.
+
+               SELECT OUTPUTFILE ASSIGN TO
+                  "C:\COBOL\P09R01.RPT"
+                       organization is line sequential.
+
+               SELECT RECONFILE ASSIGN TO
+                  "C:\COBOL\P09REC.RPT"
+                       organization is line sequential.
+
+               SELECT OPTIONAL CSVFILE ASSIGN TO
+                  "C:\COBOL\P09R01.CSV"
+                       organization is line sequential.
+
+               SELECT DAILY-LOG-FILE ASSIGN TO DYNAMIC
+                  DAILY-LOG-FILE-NAME
+                       organization is line sequential
+                       file status is DAILY-LOG-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FILE1.
+           01 FILE1-PICS.
+             05 EMPLOYEE-SSN PIC 9(9).
+             05 EMPLOYEE-NAME PIC X(20).
+             05 EMPLOYEE-SALARY PIC 9(6).
+             05 EMPLOYEE-CAMPUS PIC 9.
+             05 EMPLOYEE-DEPARTMENT PIC 99.
+             05 EMPLOYEE-POSITION PIC 999.
+
+
+           FD FILE2.
+           01 FILE2-PICS.
+               05 DEPARTMENT-CODE PIC 99.
+               05 DEPARTMENT-NAME PIC X(10).
+
+           FD FILE3.
+           01 FILE3-PICS.
+               05 POSITION-CODE PIC 9(3).
+               05 POSITION-NAME PIC X(15).
+
+           FD BANDFILE.
+           01 BANDFILE-PICS.
+               05 BAND-POSITION-CODE PIC 9(3).
+               05 BAND-LOW-SALARY   PIC 9(6).
+               05 BAND-HIGH-SALARY  PIC 9(6).
+
+           FD OUTPUTFILE.
+               01 PRINT-AREA PIC X(132).
+
+           FD RECONFILE.
+               01 RECON-AREA PIC X(132).
+
+           FD CSVFILE.
+               01 CSV-AREA PIC X(132).
+
+           FD DAILY-LOG-FILE.
+               01 DAILY-LOG-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 PRINT-FIELDS.
+           05 PAGE-COUNT       PIC S9(3)   VALUE ZERO.
+           05 LINES-ON-PAGE    PIC S9(3)   VALUE +99.
+           05 LINE-COUNT       PIC S9(3)   VALUE +99.
+           05 SPACE-CONTROL    PIC S9.
+           05 LINES-PRICE      pic 9(6)V99.
+
+
+
+       01 HEADING-LINE-1.
+
+          05 FILLER           PIC x(7) value "EMP. ID".
+
+          05 FILLER           PIC x(2) value SPACE.
+          05 FILLER           PIC x(8) value "EMPLOYEE".
+          05 FILLER           PIC x(4) value SPACE.
+          05 FILLER           PIC x(6) value "SALARY".
+          05 FILLER           PIC x(4) value SPACE.
+          05 FILLER           PIC x(6) value "CAMPUS".
+          05 FILLER           PIC x(4) value SPACE.
+          05 FILLER           PIC x(10) value "DEPARTMENT".
+          05 FILLER           PIC x(4) value SPACE.
+          05 FILLER           PIC x(8) value "POSITION".
+          05 FILLER           PIC x(4) value SPACE.
+          05 FILLER           PIC x(4) value "BAND".
+          05 FILLER           PIC x(2) value SPACE.
+          05 FILLER           PIC x(5) value "RAISE".
+
+
+
+
+       01 SWITCH PIC X VALUE "N".
+           88 ENDOFFILE    VALUE "Y".
+       01 XSWITCH PIC X VALUE "N".
+
+      *----TURNED ON BY ENVIRONMENT VARIABLE, NOT A KEYBOARD PROMPT----
+       01 CSV-EXPORT-SWITCH PIC X VALUE "N".
+           88 CSV-EXPORT-ON VALUE "Y" "y".
+
+      *----WORK FIELDS FOR BUILDING A CSV ROW----
+       01 CSV-LINE-OUT          PIC X(132).
+       01 CSV-SSN-OUT           PIC 9(9).
+       01 CSV-SALARY-OUT        PIC Z(6)9.
+
+      *----SHARED DAILY AUDIT LOG (ALSO WRITTEN BY SALES-TAX AND P05'S
+      *----REPORTMAKER) - A STARTED LINE WITH NO MATCHING COMPLETED
+      *----LINE MEANS THIS RUN DIED PARTWAY THROUGH----
+       01 DAILY-LOG-STATUS      PIC X(2) VALUE SPACES.
+       01 EMPLOYEE-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01 DAILY-LOG-FILE-NAME   PIC X(80) VALUE "DAILY.LOG".
+       01 ENV-OVERRIDE          PIC X(80) VALUE SPACES.
+
+       01 DLL-CURRENT-DATE-AND-TIME.
+           05 DLL-CD-YEAR     PIC 9(4).
+           05 DLL-CD-MONTH    PIC 9(2).
+           05 DLL-CD-DAY      PIC 9(2).
+           05 DLL-CD-HOURS    PIC 9(2).
+           05 DLL-CD-MINUTES  PIC 9(2).
+           05 DLL-CD-SECONDS  PIC 9(2).
+           05 FILLER          PIC X(7).
+
+       01 DAILY-LOG-LINE.
+           05 DLL-PROGRAM        PIC X(12)  VALUE "P09-EMPLOYEE".
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-EVENT          PIC X(9).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-RUN-DATE       PIC 9(8).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-RUN-TIME       PIC 9(6).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-RECORD-COUNT   PIC Z(6)9.
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-STATUS         PIC X(8).
+
+       01 I PIC 9(2)  BINARY.
+       01 DEPARTMENT-COUNT PIC 9(2) BINARY VALUE ZERO.
+       01 POSITION-COUNT   PIC 9(2) BINARY VALUE ZERO.
+       01 POSITION-BAND-COUNT PIC 9(2) BINARY VALUE ZERO.
+
+       01  TCAMPUSTABLEDEFS.
+           05  FILLER    PIC X(10)  VALUE "UPSTATE".
+           05  FILLER    PIC X(10)  VALUE "DOWNSTATE".
+           05  FILLER    PIC X(10)  VALUE "CITY".
+           05  FILLER    PIC X(10)  VALUE "MELVILLE".
+           05  FILLER    PIC X(10)  VALUE "HUNTINGTON".
+       01  T-CAMPUS REDEFINES TCAMPUSTABLEDEFS.
+           05 TCAMPUSTABLE OCCURS 5 TIMES.
+              10 TCAMPUSNAME PIC X(10).
+
+       01  T-DEPARTMENT.
+           05 TDEPARTMENTTABLE OCCURS 1 TO 25 TIMES
+                  DEPENDING ON DEPARTMENT-COUNT
+                  ASCENDING KEY IS TDEPARTMENTCODE
+                  INDEXED BY IX.
+              10 TDEPARTMENTCODE PIC 99.
+              10 TDEPARTMENTNAME PIC X(10).
+
+        01  T-POSITIONS.
+           05 TPOSITIONTABLE OCCURS 1 TO 50 TIMES
+                  DEPENDING ON POSITION-COUNT
+                  ASCENDING KEY IS TPOSITIONCODE
+                  INDEXED BY IY.
+              10 TPOSITIONCODE PIC 999.
+              10 TPOSITIONNAME PIC X(10).
+
+      *----RUNNING SALARY TOTAL PER DEPARTMENT, SAME SUBSCRIPT AS
+      *----TDEPARTMENTTABLE (KEPT SEPARATE SO THE RECORD LAYOUT
+      *----MATCHES FILE2-PICS EXACTLY FOR THE LOAD-TIME MOVE)----
+       01  T-DEPARTMENT-TOTALS.
+           05 TDEPT-TOTAL OCCURS 25 TIMES PIC 9(9)V99 VALUE ZERO.
+
+      *----HEADCOUNT PER DEPARTMENT, SAME SUBSCRIPT AS TDEPT-TOTAL,
+      *----FOR THE SUBTOTAL LINE----
+       01  T-DEPARTMENT-COUNTS.
+           05 TDEPT-COUNT OCCURS 25 TIMES PIC 9(5) VALUE ZERO.
+
+      *----SALARY BANDS DRIVE THE RAISE-ELIGIBILITY COLUMN. EACH
+      *----POSITION HAS ITS OWN LOW/HIGH BAND THRESHOLDS INSTEAD OF ONE
+      *----FLAT SCALE FOR EVERY POSITION, LOADED FROM BANDFILE THE SAME
+      *----WAY TDEPARTMENTTABLE/TPOSITIONTABLE ARE LOADED----
+       01  T-POSITION-BANDS.
+           05 TPOSBANDTABLE OCCURS 1 TO 50 TIMES
+                  DEPENDING ON POSITION-BAND-COUNT
+                  ASCENDING KEY IS TPB-POSITION-CODE
+                  INDEXED BY IZ.
+              10 TPB-POSITION-CODE PIC 999.
+              10 TPB-LOW-SALARY    PIC 9(6).
+              10 TPB-HIGH-SALARY   PIC 9(6).
+
+       01 SALARY-BAND          PIC X VALUE SPACE.
+       01 RAISE-ELIGIBLE       PIC X(5) VALUE SPACE.
+
+       01 DETAILLINE.
+           05 SSN PIC 999B99B9999.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 NAME PIC X(20).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 SALARY PIC $ZZZ,ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 CAMPUS PIC X(10).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 DEPARTMENT PIC X(10).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 EMP-POSITION PIC X(10).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DL-BAND PIC X(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-RAISE-ELIGIBLE PIC X(5).
+
+      *----UNMATCHED-CODE RECONCILIATION REPORT LINE----
+       01 RECON-LINE.
+           05 RL-SSN           PIC 999B99B9999.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 RL-CODE-TYPE     PIC X(10).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 RL-BAD-CODE      PIC 9(3).
+
+      *----DEPARTMENT SUBTOTAL SECTION LINE----
+       01 DEPT-SUBTOTAL-LINE.
+           05 FILLER           PIC X(15) VALUE "DEPT SUBTOTAL: ".
+           05 DST-NAME          PIC X(10).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DST-TOTAL         PIC $$$,$$$,$$9.99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DST-HEADCOUNT     PIC ZZ,ZZ9.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE "EMPLOYEES".
+
+
+
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN  OUTPUT OUTPUTFILE.
+           OPEN  OUTPUT RECONFILE.
+           PERFORM 098-OPEN-DAILY-LOG.
+           PERFORM 900-LOG-RUN-STARTED.
+           ACCEPT CSV-EXPORT-SWITCH FROM ENVIRONMENT "P09_CSV_EXPORT".
+           IF CSV-EXPORT-ON
+               OPEN OUTPUT CSVFILE
+               MOVE SPACES TO CSV-AREA
+               STRING "SSN,NAME,SALARY,CAMPUS,DEPARTMENT,"
+                      "POSITION,BAND,RAISE"
+                      DELIMITED BY SIZE INTO CSV-AREA
+               WRITE CSV-AREA
+           END-IF.
+           PERFORM 010-INIT.
+           PERFORM 700-PRINT-DEPARTMENT-SUBTOTALS.
+           CLOSE FILE1.
+           CLOSE OUTPUTFILE.
+           CLOSE RECONFILE.
+           IF CSV-EXPORT-ON
+               CLOSE CSVFILE
+           END-IF.
+
+           MOVE EMPLOYEE-RECORD-COUNT TO DLL-RECORD-COUNT.
+           PERFORM 910-LOG-RUN-COMPLETED.
+           CLOSE DAILY-LOG-FILE.
+
+           GOBACK.
+
+
+       010-INIT.
+
+           MOVE ZERO TO EMPLOYEE-RECORD-COUNT.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 25
+               MOVE ZERO TO TDEPT-TOTAL (IX)
+               MOVE ZERO TO TDEPT-COUNT (IX)
+           END-PERFORM.
+           PERFORM 020-LOADDEPARTMENTS.
+           PERFORM 030-LOADPOSITIONS.
+           PERFORM 040-LOADPOSITIONBANDS.
+           PERFORM 090-PRINT-HEADING-LINES.
+           PERFORM 095-PRINT-RECON-HEADING.
+
+           OPEN INPUT FILE1.
+           MOVE "N" TO SWITCH.
+           PERFORM 096-READ-EMPLOYEE-RCD.
+           PERFORM 100-LOOP UNTIL ENDOFFILE.
+
+
+
+       020-LOADDEPARTMENTS.
+           OPEN INPUT FILE2.
+
+           MOVE "N" TO SWITCH.
+           MOVE ZERO TO I.
+           PERFORM UNTIL ENDOFFILE
+               READ FILE2
+                 AT END
+                   SET ENDOFFILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO I
+                   MOVE FILE2-PICS TO TDEPARTMENTTABLE (I)
+               END-READ
+           END-PERFORM.
+           CLOSE FILE2.
+           MOVE I TO DEPARTMENT-COUNT.
+
+
+
+       030-LOADPOSITIONS.
+           OPEN INPUT FILE3.
+
+           MOVE "N" TO SWITCH.
+           MOVE ZERO TO I.
+           PERFORM UNTIL ENDOFFILE
+               READ FILE3
+                 AT END
+                   SET ENDOFFILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO I
+                   MOVE FILE3-PICS TO TPOSITIONTABLE (I)
+               END-READ
+           END-PERFORM.
+           CLOSE FILE3.
+           MOVE I TO POSITION-COUNT.
+           MOVE "N" TO SWITCH.
+
+
+
+      *----LOAD THE PER-POSITION SALARY BAND THRESHOLDS, SAME PATTERN
+      *----AS 020-LOADDEPARTMENTS/030-LOADPOSITIONS----
+       040-LOADPOSITIONBANDS.
+           OPEN INPUT BANDFILE.
+
+           MOVE "N" TO SWITCH.
+           MOVE ZERO TO I.
+           PERFORM UNTIL ENDOFFILE
+               READ BANDFILE
+                 AT END
+                   SET ENDOFFILE TO TRUE
+                 NOT AT END
+                   ADD 1 TO I
+                   MOVE BANDFILE-PICS TO TPOSBANDTABLE (I)
+               END-READ
+           END-PERFORM.
+           CLOSE BANDFILE.
+           MOVE I TO POSITION-BAND-COUNT.
+           MOVE "N" TO SWITCH.
+
+       090-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+
+      *----ONE-TIME HEADING FOR THE RECONCILIATION REPORT----
+       095-PRINT-RECON-HEADING.
+           MOVE "UNMATCHED EMPLOYEE CODE RECONCILIATION" TO RECON-AREA.
+           WRITE RECON-AREA.
+
+       096-READ-EMPLOYEE-RCD.
+           READ FILE1
+               AT END
+                   SET ENDOFFILE TO TRUE
+           END-READ.
+
+       100-LOOP.
+           PERFORM 110-DETAILPROCESSING.
+           PERFORM 096-READ-EMPLOYEE-RCD.
+
+
+       110-DETAILPROCESSING.
+           ADD 1 TO EMPLOYEE-RECORD-COUNT.
+           MOVE EMPLOYEE-SSN TO SSN.
+           MOVE EMPLOYEE-NAME TO NAME.
+           MOVE EMPLOYEE-SALARY TO SALARY.
+
+           IF EMPLOYEE-CAMPUS < 1 OR EMPLOYEE-CAMPUS > 5
+               MOVE "UNKNOWN" TO CAMPUS
+           ELSE
+               MOVE TCAMPUSNAME (EMPLOYEE-CAMPUS) TO CAMPUS
+           END-IF.
+
+           SEARCH ALL TDEPARTMENTTABLE
+                  AT END
+                    MOVE "UNKNOWN" TO DEPARTMENT
+                    PERFORM 610-WRITE-DEPT-RECON-LINE
+                  WHEN TDEPARTMENTCODE (IX) = EMPLOYEE-DEPARTMENT
+                    MOVE TDEPARTMENTNAME (IX) TO DEPARTMENT
+                    ADD EMPLOYEE-SALARY TO TDEPT-TOTAL (IX)
+                    ADD 1 TO TDEPT-COUNT (IX)
+           END-SEARCH.
+
+           SEARCH ALL TPOSITIONTABLE
+                  AT END
+                      MOVE "UNKNOWN" TO EMP-POSITION
+                      PERFORM 620-WRITE-POSITION-RECON-LINE
+                  WHEN TPOSITIONCODE (IY) = EMPLOYEE-POSITION
+                   MOVE TPOSITIONNAME (IY) TO EMP-POSITION
+           END-SEARCH.
+
+           PERFORM 150-SET-SALARY-BAND.
+           MOVE SALARY-BAND TO DL-BAND.
+           MOVE RAISE-ELIGIBLE TO DL-RAISE-ELIGIBLE.
+
+          WRITE PRINT-AREA FROM DETAILLINE.
+          IF CSV-EXPORT-ON
+              PERFORM 226-WRITE-CSV-LINE
+          END-IF.
+
+      *----WRITE ONE EMPLOYEE DETAIL LINE TO THE CSV EXPORT FILE----
+       226-WRITE-CSV-LINE.
+           MOVE EMPLOYEE-SSN TO CSV-SSN-OUT.
+           MOVE EMPLOYEE-SALARY TO CSV-SALARY-OUT.
+           MOVE SPACES TO CSV-LINE-OUT.
+           STRING FUNCTION TRIM (CSV-SSN-OUT)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (NAME)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (CSV-SALARY-OUT)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (CAMPUS)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (DEPARTMENT)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (EMP-POSITION)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  SALARY-BAND
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (RAISE-ELIGIBLE)
+                      DELIMITED BY SIZE
+                  INTO CSV-LINE-OUT.
+           MOVE CSV-LINE-OUT TO CSV-AREA.
+           WRITE CSV-AREA.
+
+      *----CLASSIFY AGAINST THIS EMPLOYEE'S OWN POSITION'S BAND
+      *----THRESHOLDS (LOADED INTO TPOSBANDTABLE BY 040-
+      *----LOADPOSITIONBANDS) RATHER THAN ONE FLAT SCALE FOR EVERY
+      *----POSITION. A POSITION WITH NO BANDFILE ENTRY FALLS BACK TO
+      *----THE ORIGINAL UNDER-30,000/UNDER-60,000/ELSE SCALE, THE SAME
+      *----WAY AN UNMATCHED DEPARTMENT OR POSITION CODE FALLS BACK TO
+      *----"UNKNOWN" ELSEWHERE IN THIS PROGRAM.----
+       150-SET-SALARY-BAND.
+           SEARCH ALL TPOSBANDTABLE
+               AT END
+                   PERFORM 155-SET-DEFAULT-SALARY-BAND
+               WHEN TPB-POSITION-CODE (IZ) = EMPLOYEE-POSITION
+                   IF EMPLOYEE-SALARY < TPB-LOW-SALARY (IZ)
+                       MOVE "A" TO SALARY-BAND
+                       MOVE "YES" TO RAISE-ELIGIBLE
+                   ELSE
+                       IF EMPLOYEE-SALARY < TPB-HIGH-SALARY (IZ)
+                           MOVE "B" TO SALARY-BAND
+                           MOVE "YES" TO RAISE-ELIGIBLE
+                       ELSE
+                           MOVE "C" TO SALARY-BAND
+                           MOVE "NO" TO RAISE-ELIGIBLE
+                       END-IF
+                   END-IF
+           END-SEARCH.
+
+      *----UNDER 30,000 IS BAND A, UNDER 60,000 IS BAND B, ELSE BAND C.
+      *----A AND B ARE STILL ELIGIBLE FOR A RAISE, C IS ALREADY TOP
+      *----BAND AND IS NOT.----
+       155-SET-DEFAULT-SALARY-BAND.
+           IF EMPLOYEE-SALARY < 30000
+               MOVE "A" TO SALARY-BAND
+               MOVE "YES" TO RAISE-ELIGIBLE
+           ELSE
+               IF EMPLOYEE-SALARY < 60000
+                   MOVE "B" TO SALARY-BAND
+                   MOVE "YES" TO RAISE-ELIGIBLE
+               ELSE
+                   MOVE "C" TO SALARY-BAND
+                   MOVE "NO" TO RAISE-ELIGIBLE
+               END-IF
+           END-IF.
+
+      *----DEPARTMENT CODE ON THE EMPLOYEE RECORD DID NOT MATCH ANY
+      *----ENTRY IN THE DEPARTMENT TABLE----
+       610-WRITE-DEPT-RECON-LINE.
+           MOVE EMPLOYEE-SSN TO RL-SSN.
+           MOVE "DEPARTMENT" TO RL-CODE-TYPE.
+           MOVE EMPLOYEE-DEPARTMENT TO RL-BAD-CODE.
+           MOVE RECON-LINE TO RECON-AREA.
+           WRITE RECON-AREA.
+
+      *----POSITION CODE ON THE EMPLOYEE RECORD DID NOT MATCH ANY
+      *----ENTRY IN THE POSITION TABLE----
+       620-WRITE-POSITION-RECON-LINE.
+           MOVE EMPLOYEE-SSN TO RL-SSN.
+           MOVE "POSITION" TO RL-CODE-TYPE.
+           MOVE EMPLOYEE-POSITION TO RL-BAD-CODE.
+           MOVE RECON-LINE TO RECON-AREA.
+           WRITE RECON-AREA.
+
+      *----ONE LINE PER DEPARTMENT SHOWING ITS TOTAL SALARY----
+       700-PRINT-DEPARTMENT-SUBTOTALS.
+           PERFORM 710-PRINT-ONE-DEPT-SUBTOTAL
+               VARYING IX FROM 1 BY 1 UNTIL IX > DEPARTMENT-COUNT.
+
+       710-PRINT-ONE-DEPT-SUBTOTAL.
+           MOVE TDEPARTMENTNAME (IX) TO DST-NAME.
+           MOVE TDEPT-TOTAL (IX) TO DST-TOTAL.
+           MOVE TDEPT-COUNT (IX) TO DST-HEADCOUNT.
+           MOVE DEPT-SUBTOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+      *----SAME ENVIRONMENT VARIABLE NAME AND DEFAULT AS SALES-TAX AND
+      *----P05'S REPORTMAKER, SO ALL THREE WRITE TO THE SAME FILE
+      *----WITHOUT HAVING TO OVERRIDE EACH ONE SEPARATELY----
+       097-GET-DAILY-LOG-NAME.
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "DAILY_LOG_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO DAILY-LOG-FILE-NAME
+           END-IF.
+
+      *----OPEN FOR APPEND, CREATING THE LOG IF THIS IS ITS FIRST USE
+      *----(STATUS 35 ON OPEN EXTEND MEANS THE FILE DOESN'T EXIST YET)
+       098-OPEN-DAILY-LOG.
+           PERFORM 097-GET-DAILY-LOG-NAME.
+           OPEN EXTEND DAILY-LOG-FILE.
+           IF DAILY-LOG-STATUS = "35"
+               OPEN OUTPUT DAILY-LOG-FILE
+           END-IF.
+
+       900-LOG-RUN-STARTED.
+           MOVE FUNCTION CURRENT-DATE TO DLL-CURRENT-DATE-AND-TIME.
+           MOVE "STARTED" TO DLL-EVENT.
+           MOVE DLL-CD-YEAR   TO DLL-RUN-DATE (1:4).
+           MOVE DLL-CD-MONTH  TO DLL-RUN-DATE (5:2).
+           MOVE DLL-CD-DAY    TO DLL-RUN-DATE (7:2).
+           MOVE DLL-CD-HOURS   TO DLL-RUN-TIME (1:2).
+           MOVE DLL-CD-MINUTES TO DLL-RUN-TIME (3:2).
+           MOVE DLL-CD-SECONDS TO DLL-RUN-TIME (5:2).
+           MOVE ZERO TO DLL-RECORD-COUNT.
+           MOVE SPACES TO DLL-STATUS.
+           WRITE DAILY-LOG-RECORD FROM DAILY-LOG-LINE.
+
+       910-LOG-RUN-COMPLETED.
+           MOVE FUNCTION CURRENT-DATE TO DLL-CURRENT-DATE-AND-TIME.
+           MOVE "COMPLETED" TO DLL-EVENT.
+           MOVE DLL-CD-YEAR   TO DLL-RUN-DATE (1:4).
+           MOVE DLL-CD-MONTH  TO DLL-RUN-DATE (5:2).
+           MOVE DLL-CD-DAY    TO DLL-RUN-DATE (7:2).
+           MOVE DLL-CD-HOURS   TO DLL-RUN-TIME (1:2).
+           MOVE DLL-CD-MINUTES TO DLL-RUN-TIME (3:2).
+           MOVE DLL-CD-SECONDS TO DLL-RUN-TIME (5:2).
+           MOVE "NORMAL" TO DLL-STATUS.
+           WRITE DAILY-LOG-RECORD FROM DAILY-LOG-LINE.
+
+       end program EMPLOYEE-REPORTMAKER.
