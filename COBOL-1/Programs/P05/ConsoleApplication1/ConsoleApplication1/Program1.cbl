@@ -1,192 +1,768 @@
-       identification division.
-       program-id. REPORTMAKER.
-       author. Alan Thomas.
-       date-compiled. 10/12/2015.
-      *THIS PROGRAM IS DESIGNED WITH THE PURPOSE OF READING A DATA FILE
-      *CONSISTING OF CLIENT INFORMATION SUCH AS; NAME, NUMBER, AND
-      *ACCOUNT BALANCE. IT TAKES THIS INFORMATION AND WRITES A RECORD 
-      *IN AN EASY TO READ FORMAT THAN COMPUTES PRICES DEPENDING ON
-      *APPLICABLE DISCOUNTS (10% AND 20%). 
-
-
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-               SELECT THEIRFILE ASSIGN TO "E:\programming\P05D.dat"
-               organization is line sequential.
-
-               SELECT OURFILE ASSIGN TO "E:\programming\P05R.RPT"
-               organization is line sequential.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD THEIRFILE.
-           01 THEIRFILE-PICS.
-             05 EMP-PURCHASER-NUMBER       PIC x(5).
-             05 EMP-PURCHASER-NAME         PIC x(20).
-             05 EMP-PRICE                  pic 9(7).
-
-       FD OURFILE.
-           01 PRINT-AREA                   PIC X(132).
-
-
-
-       WORKING-STORAGE SECTION.
-       01 SWITCHES.
-           05 EOF-SWITCH PIC X VALUE "N".
-       
-       01 PRINT-FIELDS.
-           05 PAGE-COUNT       PIC S9(3)   VALUE ZERO.
-           05 LINES-ON-PAGE    PIC S9(3)   VALUE +99.
-           05 LINE-COUNT       PIC S9(3)   VALUE +99.
-           05 SPACE-CONTROL    PIC S9.
-           05 LINES-PRICE      pic 9(6)V99.   
-
-       01 CURRENT-DATE-AND-TIME.
-           05 CD-YEAR          PIC 9999.
-           05 CD-MONTH         PIC 99.
-           05 CD-DAY           PIC 99.
-
-       01 HEADING-LINE-1.
-          05 FILLER           PIC x(7) value "Date:".
-          05 HL1-MONTH        PIC 9(2).
-          05 FILLER           PIC x(1) value "/".
-          05 HL1-DAY          PIC 9(2).
-          05 FILLER           PIC x(1) value "/".
-          05 HL1-YEAR         PIC 9(4).
-          05 FILLER           PIC x(36) value SPACE.
-          05 FILLER           PIC x(20) value "-PURCHASER PROGRAM-".
-          05 FILLER           PIC x(40) value SPACE.
-          05 FILLER           PIC x(5) value "PAGE:".
-          05 HL1-PAGE-NUMBER  PIC zzz.
-          05 FILLER           PIC x(52) value SPACE.
-
-       01 HEADING-LINE-2.
-           05 FILLER           PIC x(132) value all "-".
-
-       01 HEADING-LINE-3.
-               05 FILLER           PIC x(9) value "PURCHASER".
-
-
-       01 HEADING-LINE-4.
-           05 FILLER           PIC x(4) value "NUM".
-           05 FILLER           PIC x(20) value "           NAME".
-           05 FILLER           PIC x(21) value "          PRICE".
-           05 FILLER           PIC x(25) value "PAID DAYS 1-30".
-           05 FILLER           PIC x(25) value "PAID DAYS 31-60".
-           05 FILLER           PIC x(29) value SPACE.
-
-       01 PURCHASER-LINE.
-           05 EL-PURCHASER-NUMBER      PIC x(5).
-           05 FILLER                   PIC X(4) value spaces.
-           05 EL-PURCHASER-NAME        PIC x(20).
-           05 FILLER                   PIC X(4) value spaces.
-           05 EL-PRICE2                pic Z(1)z(2),z(3).99.
-           05 FILLER                   PIC X(7) value spaces.
-           05 EL-PRICE4                pic Z(1)z(2),z(3).99.
-           05 FILLER                   PIC X(15) value spaces.
-           05 EL-PRICE3                pic Z(1)z(2),z(3).99.
-
-       01 GRAND-TOTAL-LINE.
-           05 PRICE                    pic 9999999V99.
-           05 PRICE-TOTAL              pic 9999999V99.
-           05 TENPERCENT               pic v999 value .1.
-           05 TWENTYPERCENT            pic v999 value .2.
-           05 EL-PRICE                 pic 9(6)V99.
-
-       01 GRAND-TOTAL-LINE-PRINT.
-           05 NEW-PRICE                pic 9(7)v99.
-           05 DECREASE-PRICE           pic 9(7)v99.
-           
-      
-        
-       01 BYE.
-           05 FILLER                   PIC X(59) VALUE ALL "-".
-           05 FILLER                   PIC X(14) VALUE "END-OF-REPORT".
-           05 FILLER                   PIC X(59) VALUE ALL "-".
-
-       procedure division.
-
-       000-MAIN.  
-          OPEN INPUT THEIRFILE
-               OUTPUT OURFILE.
-          PERFORM 100-FORMAT-REPORT-HEADING.
-          PERFORM 200-PREPARE-PURCHASER-LINES
-                   UNTIL EOF-SWITCH = "Y".
-           accept eof-switch.
-           set PAGE-COUNT to 1.
-           PERFORM 999-END.
-           CLOSE THEIRFILE
-                   OURFILE.
-           STOP RUN.
-
-
-       100-FORMAT-REPORT-HEADING. *>P79
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
-           MOVE CD-MONTH TO HL1-MONTH.
-           MOVE CD-DAY TO HL1-DAY.
-           MOVE CD-YEAR TO HL1-YEAR.
-
-      *----READING FILE----
-       200-PREPARE-PURCHASER-LINES. 
-           PERFORM 210-READ-PURCHASER-RCD.
-           IF EOF-SWITCH = "N"
-               PERFORM 220-PRINT-PURCHASER-LINE.
-
-
-
-       210-READ-PURCHASER-RCD. *>PARA TO READ INPUT FILE
-           READ THEIRFILE
-               AT END
-                   MOVE "Y" TO EOF-SWITCH
-                END-READ.
-                   
-      *----END READING FILE---- 
-       
-      *----PRINTING LINES TO REPORT---- 
-       220-PRINT-PURCHASER-LINE. 
-           IF LINE-COUNT >= LINES-ON-PAGE
-               PERFORM 230-PRINT-HEADING-LINES.
-           PERFORM 310-PURCHASER-TOTALS.
-           MOVE EMP-PURCHASER-NUMBER TO EL-PURCHASER-NUMBER.
-           ADD EMP-PRICE TO EL-PRICE GIVING EL-PRICE2.
-           MOVE EMP-PURCHASER-NAME TO EL-PURCHASER-NAME.
-           MOVE PURCHASER-LINE TO PRINT-AREA.
-           MOVE 0 TO SPACE-CONTROL.
-           display "printing purchase lines".
-           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
-           ADD 1 TO LINE-COUNT.
-
-
-
-      * ----PRINT HEADER----
-       230-PRINT-HEADING-LINES.
-           ADD 1 TO PAGE-COUNT.
-           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER
-           MOVE HEADING-LINE-1 TO PRINT-AREA.
-           WRITE PRINT-AREA AFTER ADVANCING PAGE.
-           MOVE HEADING-LINE-3 TO PRINT-AREA.
-           WRITE PRINT-AREA AFTER ADVANCING 0 LINES.
-           MOVE HEADING-LINE-4 TO PRINT-AREA.
-           WRITE PRINT-AREA AFTER ADVANCING 0 LINES.
-           MOVE HEADING-LINE-2 TO PRINT-AREA.
-           WRITE PRINT-AREA AFTER ADVANCING 0 LINES.
-           MOVE ZERO TO LINE-COUNT.
-           MOVE 2 TO SPACE-CONTROL.
-      *----END PRINTER HEADER----
-      
-      *----START DISCOUNT COMPUTATIONS----     
-       310-PURCHASER-TOTALS.
-           COMPUTE DECREASE-PRICE ROUNDED = EMP-PRICE * TENPERCENT
-           SUBTRACT DECREASE-PRICE FROM EMP-PRICE GIVING EL-PRICE3.
-
-
-           COMPUTE DECREASE-PRICE ROUNDED = EMP-PRICE * TWENTYPERCENT
-           SUBTRACT DECREASE-PRICE FROM EMP-PRICE GIVING EL-PRICE4.
-      *----END DISCOUNT COMPUTATIONS----     
-      
-      *----WRITE EOR TO REPORT----
-       999-END.
-           MOVE BYE TO PRINT-AREA.
-           WRITE PRINT-AREA.
-      *----END WRITE EOR TO REPORT----
\ No newline at end of file
+       identification division.
+       program-id. REPORTMAKER.
+       author. Alan Thomas.
+       date-compiled. 10/12/2015.
+      *THIS PROGRAM IS DESIGNED WITH THE PURPOSE OF READING A DATA FILE
+      *CONSISTING OF CLIENT INFORMATION SUCH AS; NAME, NUMBER, AND
+      *ACCOUNT BALANCE. IT TAKES THIS INFORMATION AND WRITES A RECORD 
+      *IN AN EASY TO READ FORMAT THAN COMPUTES PRICES DEPENDING ON
+      *APPLICABLE DISCOUNTS (10% AND 20%).
+      *
+      *MODS:
+      *11/15/2015 - AT - pulled the discount percentages and tier
+      *  count out to a control table instead of hardcoding them.
+      *11/17/2015 - AT - bad records (blank purchaser number or a
+      *  zero price) now go to an exceptions report instead of
+      *  flowing into the discount report.
+      *11/19/2015 - AT - added subtotals that break whenever the
+      *  purchaser number crosses into a new range.
+      *11/23/2015 - AT - file names now come from WORKING-STORAGE so
+      *  they can be overridden by environment variable instead of
+      *  being baked in at compile time.
+      *11/24/2015 - AT - added a checkpoint file so a run that gets
+      *  killed partway through can restart without redoing records
+      *  already reported on.
+      *12/26/2015 - AT - added an optional CSV export of the purchaser
+      *  lines, turned on by environment variable, for loading into a
+      *  spreadsheet.
+      *11/27/2015 - AT - this program, SALES-TAX, and P09's
+      *  REPORTMAKER now all append to one shared DAILY.LOG with a
+      *  STARTED line when the run begins and a COMPLETED line when it
+      *  ends cleanly, so end-of-day reconciliation can see when each
+      *  job ran, how many records it processed, and (by a STARTED
+      *  line with no matching COMPLETED line) whether one of them
+      *  died partway through.
+      *01/05/2016 - AT - changed the final STOP RUN to GOBACK so this
+      *  program can be called from the new menu driver and control
+      *  returns there instead of ending the whole job; run standalone
+      *  it behaves exactly as before.
+      *01/06/2016 - AT - the daily log default was a drive-specific
+      *  path (E:\programming\) that did not match SALES-TAX or P09,
+      *  and its override variable (P05_DAILY_LOG_FILE) was unique to
+      *  this program - so the three programs never actually shared
+      *  one file without a recompile. Default is now plain
+      *  "DAILY.LOG", and the override variable is the same
+      *  DAILY_LOG_FILE all three programs use, so one override
+      *  affects every one of them at once.
+      *01/06/2016 - AT - the discount tier count/rates were still
+      *  compile-time VALUEs in a different paragraph than before, so
+      *  sales still had to wait on a recompile to change the
+      *  schedule. They are now overridable the same way the file
+      *  names are (P05_DISC_TIER_COUNT, P05_DISCOUNT_RATE_1/2/3).
+      *01/07/2016 - AT - none of THEIRFILE/OURFILE/EXCEPTFILE/
+      *  CHECKFILE/CSVFILE/DAILY-LOG-FILE's ASSIGN clauses had the
+      *  DYNAMIC keyword, so GnuCOBOL resolved each one to a static
+      *  literal taken from the data-name's own text at compile time
+      *  instead of reading the field's runtime content - none of the
+      *  environment-variable file-name overrides above actually did
+      *  anything. Added DYNAMIC to all six SELECTs.
+      *01/07/2016 - AT - calling this program a second time from the
+      *  new menu driver in the same run unit left EOF-SWITCH and the
+      *  grand-total accumulators at whatever they were at the end of
+      *  the prior call, so a repeat run with no checkpoint present
+      *  skipped the read loop immediately and/or added the new run's
+      *  totals on top of the old ones. 000-MAIN now resets EOF-SWITCH
+      *  every time, and resets the grand totals/page-line counters
+      *  whenever it is NOT restarting from a checkpoint (a restart
+      *  still deliberately carries its totals forward from the
+      *  checkpoint, unchanged).
+      *01/07/2016 - AT - a bad record between the last 25-record
+      *  checkpoint and an abend was both skipped on restart (it fell
+      *  at or before CK-LAST-PURCHASER) and not skipped (the
+      *  checkpoint couldn't have captured it since checkpoints only
+      *  fired on the 25th good record) - in practice it was
+      *  re-validated and appended to EXCEPTFILE a second time.
+      *  240-WRITE-CHECKPOINT is now called after every record
+      *  processed, good or bad, not just every 25th good one, so
+      *  CK-LAST-PURCHASER always reflects the last record actually
+      *  handled.
+      *01/08/2016 - AT - CB-FIRST-RECORD-SWITCH and CB-CURRENT-RANGE
+      *  (the control-break-by-range fields) were never reset, unlike
+      *  every other per-run accumulator in 000-MAIN, so a second call
+      *  in one run unit carried over the prior run's range and a
+      *  "Y"-turned-"N" first-record flag, corrupting the subtotal
+      *  breaks. 000-MAIN now resets both after the restart/no-restart
+      *  IF, for either path - a restarted range also starts its
+      *  first-record flag fresh, matching the range-subtotal
+      *  accumulators' own start-fresh-on-restart design.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT THEIRFILE ASSIGN TO DYNAMIC THEIRFILE-NAME
+               organization is line sequential.
+
+               SELECT OURFILE ASSIGN TO DYNAMIC OURFILE-NAME
+               organization is line sequential.
+
+               SELECT EXCEPTFILE ASSIGN TO DYNAMIC EXCEPTFILE-NAME
+               organization is line sequential.
+
+               SELECT OPTIONAL CHECKFILE ASSIGN TO DYNAMIC
+                  CHECKFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKFILE-STATUS.
+
+               SELECT OPTIONAL CSVFILE ASSIGN TO DYNAMIC CSVFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT DAILY-LOG-FILE ASSIGN TO DYNAMIC DAILYLOGFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILY-LOG-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD THEIRFILE.
+           01 THEIRFILE-PICS.
+             05 EMP-PURCHASER-NUMBER       PIC x(5).
+             05 EMP-PURCHASER-NAME         PIC x(20).
+             05 EMP-PRICE                  pic 9(7).
+
+       FD OURFILE.
+           01 PRINT-AREA                   PIC X(132).
+
+       FD EXCEPTFILE.
+           01 EXCEPT-AREA                  PIC X(80).
+
+       FD CHECKFILE.
+           01 CHECKPOINT-RECORD.
+               05 CK-LAST-PURCHASER      PIC X(5).
+               05 CK-GT-RECORD-COUNT     PIC 9(5).
+               05 CK-GT-PRICE-TOTAL      PIC 9(9)V99.
+               05 CK-GT-TIER1-TOTAL      PIC 9(9)V99.
+               05 CK-GT-TIER2-TOTAL      PIC 9(9)V99.
+               05 CK-GT-TIER3-TOTAL      PIC 9(9)V99.
+               05 CK-PAGE-COUNT          PIC S9(3).
+               05 CK-LINE-COUNT          PIC S9(3).
+
+           FD CSVFILE.
+           01 CSV-AREA                   PIC X(132).
+
+           FD DAILY-LOG-FILE.
+           01 DAILY-LOG-RECORD           PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *----FILE NAMES, DEFAULTED HERE AND OVERRIDABLE BY ENVIRONMENT
+      *----VARIABLE SO THIS PROGRAM DOES NOT HAVE TO BE RECOMPILED
+      *----EVERY TIME IT MOVES TO A NEW MACHINE OR DIRECTORY.
+       01 FILE-NAME-FIELDS.
+           05 THEIRFILE-NAME    PIC X(80)
+               VALUE "E:\programming\P05D.dat".
+           05 OURFILE-NAME      PIC X(80)
+               VALUE "E:\programming\P05R.RPT".
+           05 EXCEPTFILE-NAME   PIC X(80)
+               VALUE "E:\programming\P05X.RPT".
+           05 CHECKFILE-NAME    PIC X(80)
+               VALUE "E:\programming\P05.CKP".
+           05 CSVFILE-NAME      PIC X(80)
+               VALUE "E:\programming\P05.CSV".
+           05 DAILYLOGFILE-NAME PIC X(80)
+               VALUE "DAILY.LOG".
+           05 ENV-OVERRIDE      PIC X(80).
+
+       01 CHECKFILE-STATUS     PIC X(2) VALUE SPACES.
+       01 DAILY-LOG-STATUS     PIC X(2) VALUE SPACES.
+
+      *----CURRENT DATE/TIME FOR THE SHARED DAILY LOG----
+       01 DLL-CURRENT-DATE-AND-TIME.
+           05 DLL-CD-YEAR       PIC 9999.
+           05 DLL-CD-MONTH      PIC 99.
+           05 DLL-CD-DAY        PIC 99.
+           05 DLL-CD-HOURS      PIC 99.
+           05 DLL-CD-MINUTES    PIC 99.
+           05 DLL-CD-SECONDS    PIC 99.
+           05 FILLER            PIC X(7).
+
+      *----ONE LINE PER RUN-EVENT (STARTED/COMPLETED) IN THE SHARED
+      *----DAILY LOG, APPENDED TO BY SALES-TAX, P05, AND P09 ALIKE----
+       01 DAILY-LOG-LINE.
+           05 DLL-PROGRAM        PIC X(12)  VALUE "P05-PURCHASR".
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-EVENT          PIC X(9).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-RUN-DATE       PIC 9(8).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-RUN-TIME       PIC 9(6).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-RECORD-COUNT   PIC Z(6)9.
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 DLL-STATUS         PIC X(8).
+
+       01 SWITCHES.
+           05 EOF-SWITCH PIC X VALUE "N".
+           05 BAD-RECORD-SWITCH PIC X VALUE "N".
+           05 RESTART-SWITCH PIC X VALUE "N".
+           05 CSV-EXPORT-SWITCH PIC X VALUE "N".
+               88 CSV-EXPORT-ON VALUE "Y" "y".
+
+      *----WORK FIELDS FOR BUILDING A CSV ROW----
+       01 CSV-LINE-OUT          PIC X(132).
+       01 CSV-NUM-1             PIC Z(8)9.99.
+       01 CSV-NUM-2             PIC Z(8)9.99.
+       01 CSV-NUM-3             PIC Z(8)9.99.
+
+       01 EXCEPTION-LINE.
+           05 XL-PURCHASER-NUMBER      PIC X(5).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 XL-PURCHASER-NAME        PIC X(20).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 XL-PRICE                 PIC 9(7).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 XL-REASON                PIC X(30).
+
+       01 PRINT-FIELDS.
+           05 PAGE-COUNT       PIC S9(3)   VALUE ZERO.
+           05 LINES-ON-PAGE    PIC S9(3)   VALUE +99.
+           05 LINE-COUNT       PIC S9(3)   VALUE +99.
+           05 SPACE-CONTROL    PIC S9.
+           05 LINES-PRICE      pic 9(6)V99.   
+
+       01 CURRENT-DATE-AND-TIME.
+           05 CD-YEAR          PIC 9999.
+           05 CD-MONTH         PIC 99.
+           05 CD-DAY           PIC 99.
+
+       01 HEADING-LINE-1.
+          05 FILLER           PIC x(7) value "Date:".
+          05 HL1-MONTH        PIC 9(2).
+          05 FILLER           PIC x(1) value "/".
+          05 HL1-DAY          PIC 9(2).
+          05 FILLER           PIC x(1) value "/".
+          05 HL1-YEAR         PIC 9(4).
+          05 FILLER           PIC x(36) value SPACE.
+          05 FILLER           PIC x(20) value "-PURCHASER PROGRAM-".
+          05 FILLER           PIC x(40) value SPACE.
+          05 FILLER           PIC x(5) value "PAGE:".
+          05 HL1-PAGE-NUMBER  PIC zzz.
+          05 FILLER           PIC x(52) value SPACE.
+
+       01 HEADING-LINE-2.
+           05 FILLER           PIC x(132) value all "-".
+
+       01 HEADING-LINE-3.
+               05 FILLER           PIC x(9) value "PURCHASER".
+
+
+       01 HEADING-LINE-4.
+           05 FILLER           PIC x(4) value "NUM".
+           05 FILLER           PIC x(20) value "           NAME".
+           05 FILLER           PIC x(21) value "          PRICE".
+           05 FILLER           PIC x(25) value "PAID DAYS 1-30".
+           05 FILLER           PIC x(25) value "PAID DAYS 31-60".
+           05 FILLER           PIC x(20) value "PAID DAYS 61-90".
+           05 FILLER           PIC x(9)  value SPACE.
+
+       01 PURCHASER-LINE.
+           05 EL-PURCHASER-NUMBER      PIC x(5).
+           05 FILLER                   PIC X(4) value spaces.
+           05 EL-PURCHASER-NAME        PIC x(20).
+           05 FILLER                   PIC X(4) value spaces.
+           05 EL-PRICE2                pic Z(1)z(2),z(3).99.
+           05 FILLER                   PIC X(7) value spaces.
+           05 EL-PRICE4                pic Z(1)z(2),z(3).99.
+           05 FILLER                   PIC X(15) value spaces.
+           05 EL-PRICE3                pic Z(1)z(2),z(3).99.
+           05 FILLER                   PIC X(5) value spaces.
+           05 EL-PRICE5                pic Z(1)z(2),z(3).99.
+
+      *----DISCOUNT SCHEDULE CONTROL TABLE----
+      *THE TIER COUNT/RATES DEFAULT HERE BUT ARE OVERRIDABLE AT RUNTIME
+      *BY 056-GET-DISCOUNT-RATES, SO SALES CAN CHANGE THE SCHEDULE
+      *WITHOUT WAITING ON A RECOMPILE.
+       01 DISCOUNT-TIER-COUNT          PIC 9       VALUE 3.
+       01 DISCOUNT-RATE-DEFS.
+           05 FILLER                   PIC V999    VALUE .100.
+           05 FILLER                   PIC V999    VALUE .200.
+           05 FILLER                   PIC V999    VALUE .300.
+       01 DISCOUNT-RATE-TABLE REDEFINES DISCOUNT-RATE-DEFS.
+           05 DISCOUNT-RATE OCCURS 3 TIMES PIC V999.
+       01 ENV-DISCOUNT-NUM             PIC 9(3)    VALUE ZERO.
+
+       01 GRAND-TOTAL-LINE.
+           05 PRICE                    pic 9999999V99.
+           05 PRICE-TOTAL              pic 9999999V99.
+           05 EL-PRICE                 pic 9(6)V99.
+
+       01 GRAND-TOTAL-LINE-PRINT.
+           05 NEW-PRICE                pic 9(7)v99.
+           05 DECREASE-PRICE           pic 9(7)v99.
+
+      *----GRAND TOTAL ACCUMULATORS (ACROSS THE WHOLE RUN)----
+       01 TIER-PRICE-WORK.
+           05 TIER1-PRICE               PIC 9(7)V99 VALUE ZERO.
+           05 TIER2-PRICE               PIC 9(7)V99 VALUE ZERO.
+           05 TIER3-PRICE               PIC 9(7)V99 VALUE ZERO.
+
+       01 GRAND-TOTALS.
+           05 GT-RECORD-COUNT           PIC 9(5)    VALUE ZERO.
+           05 GT-PRICE-TOTAL            PIC 9(9)V99 VALUE ZERO.
+           05 GT-TIER1-TOTAL            PIC 9(9)V99 VALUE ZERO.
+           05 GT-TIER2-TOTAL            PIC 9(9)V99 VALUE ZERO.
+           05 GT-TIER3-TOTAL            PIC 9(9)V99 VALUE ZERO.
+
+      *----CONTROL-BREAK SUBTOTALS BY PURCHASER NUMBER RANGE----
+      *THE RANGE IS THE FIRST CHARACTER OF THE PURCHASER NUMBER.
+       01 CONTROL-BREAK.
+           05 CB-CURRENT-RANGE          PIC X       VALUE SPACES.
+           05 CB-FIRST-RECORD-SWITCH    PIC X       VALUE "Y".
+           05 CB-COUNT                  PIC 9(5)    VALUE ZERO.
+           05 CB-PRICE-TOTAL            PIC 9(9)V99 VALUE ZERO.
+           05 CB-TIER1-TOTAL            PIC 9(9)V99 VALUE ZERO.
+           05 CB-TIER2-TOTAL            PIC 9(9)V99 VALUE ZERO.
+           05 CB-TIER3-TOTAL            PIC 9(9)V99 VALUE ZERO.
+
+       01 SUBTOTAL-PRINT-LINE.
+           05 FILLER                    PIC X(11) VALUE "SUBTOTAL - ".
+           05 STP-RANGE                 PIC X.
+           05 FILLER                    PIC X(3)  VALUE " - ".
+           05 FILLER                    PIC X(7)  VALUE "COUNT: ".
+           05 STP-COUNT                 PIC Z(4)9.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "PRICE:".
+           05 STP-PRICE-TOTAL           PIC Z(8).99.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "TIER1:".
+           05 STP-TIER1-TOTAL           PIC Z(8).99.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "TIER2:".
+           05 STP-TIER2-TOTAL           PIC Z(8).99.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "TIER3:".
+           05 STP-TIER3-TOTAL           PIC Z(8).99.
+
+       01 GRAND-TOTAL-PRINT-LINE.
+           05 FILLER                    PIC X(20) VALUE
+               "GRAND TOTAL RECORDS:".
+           05 GTP-RECORD-COUNT          PIC Z(4)9.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "PRICE:".
+           05 GTP-PRICE-TOTAL           PIC Z(8).99.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "TIER1:".
+           05 GTP-TIER1-TOTAL           PIC Z(8).99.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "TIER2:".
+           05 GTP-TIER2-TOTAL           PIC Z(8).99.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(6)  VALUE "TIER3:".
+           05 GTP-TIER3-TOTAL           PIC Z(8).99.
+
+       01 BYE.
+           05 FILLER                   PIC X(59) VALUE ALL "-".
+           05 FILLER                   PIC X(14) VALUE "END-OF-REPORT".
+           05 FILLER                   PIC X(59) VALUE ALL "-".
+
+       procedure division.
+
+       000-MAIN.
+          MOVE "N" TO EOF-SWITCH.
+          PERFORM 050-GET-FILE-NAMES.
+          PERFORM 067-OPEN-DAILY-LOG.
+          PERFORM 900-LOG-RUN-STARTED.
+          PERFORM 060-CHECK-FOR-RESTART.
+          IF RESTART-SWITCH = "Y"
+              OPEN INPUT THEIRFILE
+              OPEN EXTEND OURFILE
+              OPEN EXTEND EXCEPTFILE
+              MOVE CK-GT-RECORD-COUNT TO GT-RECORD-COUNT
+              MOVE CK-GT-PRICE-TOTAL  TO GT-PRICE-TOTAL
+              MOVE CK-GT-TIER1-TOTAL  TO GT-TIER1-TOTAL
+              MOVE CK-GT-TIER2-TOTAL  TO GT-TIER2-TOTAL
+              MOVE CK-GT-TIER3-TOTAL  TO GT-TIER3-TOTAL
+              MOVE CK-PAGE-COUNT      TO PAGE-COUNT
+              MOVE CK-LINE-COUNT      TO LINE-COUNT
+          ELSE
+              OPEN INPUT THEIRFILE
+                   OUTPUT OURFILE
+                   OUTPUT EXCEPTFILE
+              MOVE ZERO TO GT-RECORD-COUNT
+              MOVE ZERO TO GT-PRICE-TOTAL
+              MOVE ZERO TO GT-TIER1-TOTAL
+              MOVE ZERO TO GT-TIER2-TOTAL
+              MOVE ZERO TO GT-TIER3-TOTAL
+              MOVE ZERO TO PAGE-COUNT
+              MOVE +99  TO LINE-COUNT
+          END-IF.
+          MOVE "Y" TO CB-FIRST-RECORD-SWITCH.
+          MOVE SPACES TO CB-CURRENT-RANGE.
+          IF CSV-EXPORT-ON
+              PERFORM 065-OPEN-CSV-FILE
+          END-IF.
+          PERFORM 100-FORMAT-REPORT-HEADING.
+          PERFORM 200-PREPARE-PURCHASER-LINES
+                   UNTIL EOF-SWITCH = "Y".
+           accept eof-switch.
+           set PAGE-COUNT to 1.
+           PERFORM 999-END.
+           CLOSE THEIRFILE
+                   OURFILE
+                   EXCEPTFILE.
+           IF CSV-EXPORT-ON
+               CLOSE CSVFILE
+           END-IF.
+           MOVE GT-RECORD-COUNT TO DLL-RECORD-COUNT.
+           PERFORM 910-LOG-RUN-COMPLETED.
+           CLOSE DAILY-LOG-FILE.
+           GOBACK.
+
+
+      *----PICK UP FILE NAME OVERRIDES FROM THE ENVIRONMENT----
+       050-GET-FILE-NAMES.
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_INPUT_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO THEIRFILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_REPORT_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO OURFILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_EXCEPTION_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO EXCEPTFILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_CHECKPOINT_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO CHECKFILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_CSV_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO CSVFILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_CSV_EXPORT".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO CSV-EXPORT-SWITCH
+           END-IF.
+
+      *----SAME ENVIRONMENT VARIABLE NAME AND DEFAULT AS SALES-TAX AND
+      *----P09'S REPORTMAKER, SO ALL THREE WRITE TO THE SAME FILE
+      *----WITHOUT HAVING TO OVERRIDE EACH ONE SEPARATELY----
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "DAILY_LOG_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO DAILYLOGFILE-NAME
+           END-IF.
+
+           PERFORM 056-GET-DISCOUNT-RATES.
+
+      *----PICK UP DISCOUNT SCHEDULE OVERRIDES FROM THE ENVIRONMENT, SO
+      *----SALES CAN CHANGE THE TIER COUNT/RATES WITHOUT A RECOMPILE.
+      *----EACH RATE IS A WHOLE-NUMBER-OF-THOUSANDTHS STRING (e.g. 250
+      *----FOR A 25.0% RATE) SINCE ENVIRONMENT VARIABLES ARE PLAIN TEXT
+      *----AND DISCOUNT-RATE IS A V999 IMPLIED-DECIMAL FIELD----
+       056-GET-DISCOUNT-RATES.
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_DISC_TIER_COUNT".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE (1:1) TO DISCOUNT-TIER-COUNT
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_DISCOUNT_RATE_1".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE (1:3) TO ENV-DISCOUNT-NUM
+               COMPUTE DISCOUNT-RATE (1) = ENV-DISCOUNT-NUM / 1000
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_DISCOUNT_RATE_2".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE (1:3) TO ENV-DISCOUNT-NUM
+               COMPUTE DISCOUNT-RATE (2) = ENV-DISCOUNT-NUM / 1000
+           END-IF.
+
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "P05_DISCOUNT_RATE_3".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE (1:3) TO ENV-DISCOUNT-NUM
+               COMPUTE DISCOUNT-RATE (3) = ENV-DISCOUNT-NUM / 1000
+           END-IF.
+
+      *----IF A PRIOR RUN LEFT A CHECKPOINT, PICK UP WHERE IT LEFT OFF----
+       060-CHECK-FOR-RESTART.
+           MOVE "N" TO RESTART-SWITCH.
+           OPEN INPUT CHECKFILE.
+           IF CHECKFILE-STATUS = "00"
+               READ CHECKFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO RESTART-SWITCH
+               END-READ
+           END-IF.
+           CLOSE CHECKFILE.
+
+      *----OPEN THE CSV FILE, WRITING A HEADER ROW ONLY ON A FRESH
+      *----RUN -- A RESTART EXTENDS THE CSV FILE JUST LIKE OURFILE SO
+      *----THE HEADER IS NOT WRITTEN TWICE.
+       065-OPEN-CSV-FILE.
+           IF RESTART-SWITCH = "Y"
+               OPEN EXTEND CSVFILE
+           ELSE
+               OPEN OUTPUT CSVFILE
+               MOVE "PURCHASER,NAME,TIER1,TIER2,TIER3" TO CSV-AREA
+               WRITE CSV-AREA
+           END-IF.
+
+      *----OPEN THE SHARED DAILY LOG FOR APPEND, CREATING IT ON A
+      *----FIRST RUN -- SAME FILE-STATUS FALLBACK AS CHECKFILE ABOVE----
+       067-OPEN-DAILY-LOG.
+           OPEN EXTEND DAILY-LOG-FILE.
+           IF DAILY-LOG-STATUS = "35"
+               OPEN OUTPUT DAILY-LOG-FILE
+           END-IF.
+
+      *----APPEND A STARTED LINE AT THE TOP OF EVERY RUN----
+       900-LOG-RUN-STARTED.
+           MOVE FUNCTION CURRENT-DATE TO DLL-CURRENT-DATE-AND-TIME.
+           MOVE "STARTED" TO DLL-EVENT.
+           MOVE DLL-CD-YEAR TO DLL-RUN-DATE (1:4).
+           MOVE DLL-CD-MONTH TO DLL-RUN-DATE (5:2).
+           MOVE DLL-CD-DAY TO DLL-RUN-DATE (7:2).
+           MOVE DLL-CD-HOURS TO DLL-RUN-TIME (1:2).
+           MOVE DLL-CD-MINUTES TO DLL-RUN-TIME (3:2).
+           MOVE DLL-CD-SECONDS TO DLL-RUN-TIME (5:2).
+           MOVE ZERO TO DLL-RECORD-COUNT.
+           MOVE SPACES TO DLL-STATUS.
+           WRITE DAILY-LOG-RECORD FROM DAILY-LOG-LINE.
+
+      *----APPEND A COMPLETED LINE WHEN THE RUN ENDS CLEANLY -- THE
+      *----RECORD COUNT IS MOVED INTO DLL-RECORD-COUNT BY THE CALLER----
+       910-LOG-RUN-COMPLETED.
+           MOVE FUNCTION CURRENT-DATE TO DLL-CURRENT-DATE-AND-TIME.
+           MOVE "COMPLETED" TO DLL-EVENT.
+           MOVE DLL-CD-YEAR TO DLL-RUN-DATE (1:4).
+           MOVE DLL-CD-MONTH TO DLL-RUN-DATE (5:2).
+           MOVE DLL-CD-DAY TO DLL-RUN-DATE (7:2).
+           MOVE DLL-CD-HOURS TO DLL-RUN-TIME (1:2).
+           MOVE DLL-CD-MINUTES TO DLL-RUN-TIME (3:2).
+           MOVE DLL-CD-SECONDS TO DLL-RUN-TIME (5:2).
+           MOVE "NORMAL" TO DLL-STATUS.
+           WRITE DAILY-LOG-RECORD FROM DAILY-LOG-LINE.
+
+       100-FORMAT-REPORT-HEADING. *>P79
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH TO HL1-MONTH.
+           MOVE CD-DAY TO HL1-DAY.
+           MOVE CD-YEAR TO HL1-YEAR.
+
+      *----READING FILE----
+       200-PREPARE-PURCHASER-LINES.
+           PERFORM 210-READ-PURCHASER-RCD.
+           IF EOF-SWITCH = "N"
+             IF RESTART-SWITCH = "Y"
+                 AND EMP-PURCHASER-NUMBER NOT > CK-LAST-PURCHASER
+               CONTINUE
+             ELSE
+               MOVE "N" TO RESTART-SWITCH
+               PERFORM 215-VALIDATE-PURCHASER-RCD
+               IF BAD-RECORD-SWITCH = "Y"
+                   PERFORM 225-WRITE-EXCEPTION-LINE
+               ELSE
+                   PERFORM 220-PRINT-PURCHASER-LINE
+               END-IF
+             END-IF
+           END-IF.
+
+
+
+       210-READ-PURCHASER-RCD. *>PARA TO READ INPUT FILE
+           READ THEIRFILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+                END-READ.
+
+      *----REJECT BLANK NUMBERS AND ZERO/NEGATIVE PRICES----
+       215-VALIDATE-PURCHASER-RCD.
+           MOVE "N" TO BAD-RECORD-SWITCH.
+           IF EMP-PURCHASER-NUMBER = SPACES OR LOW-VALUES
+               MOVE "Y" TO BAD-RECORD-SWITCH
+           END-IF.
+           IF EMP-PRICE NOT > ZERO
+               MOVE "Y" TO BAD-RECORD-SWITCH
+           END-IF.
+
+      *----WRITE A REJECTED RECORD TO THE EXCEPTIONS REPORT----
+       225-WRITE-EXCEPTION-LINE.
+           MOVE EMP-PURCHASER-NUMBER TO XL-PURCHASER-NUMBER.
+           MOVE EMP-PURCHASER-NAME   TO XL-PURCHASER-NAME.
+           MOVE EMP-PRICE            TO XL-PRICE.
+           IF EMP-PURCHASER-NUMBER = SPACES OR LOW-VALUES
+               MOVE "BLANK PURCHASER NUMBER" TO XL-REASON
+           ELSE
+               MOVE "ZERO OR NEGATIVE PRICE" TO XL-REASON
+           END-IF.
+           MOVE EXCEPTION-LINE TO EXCEPT-AREA.
+           WRITE EXCEPT-AREA.
+           PERFORM 240-WRITE-CHECKPOINT.
+      *----END READING FILE----
+       
+      *----PRINTING LINES TO REPORT----
+       220-PRINT-PURCHASER-LINE.
+           IF CB-FIRST-RECORD-SWITCH = "Y"
+               MOVE EMP-PURCHASER-NUMBER (1:1) TO CB-CURRENT-RANGE
+               MOVE "N" TO CB-FIRST-RECORD-SWITCH
+           ELSE
+               IF EMP-PURCHASER-NUMBER (1:1) NOT = CB-CURRENT-RANGE
+                   PERFORM 235-PRINT-SUBTOTAL-LINE
+                   MOVE EMP-PURCHASER-NUMBER (1:1) TO CB-CURRENT-RANGE
+               END-IF
+           END-IF.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+           PERFORM 310-PURCHASER-TOTALS.
+           MOVE EMP-PURCHASER-NUMBER TO EL-PURCHASER-NUMBER.
+           ADD EMP-PRICE TO EL-PRICE GIVING EL-PRICE2.
+           MOVE EMP-PURCHASER-NAME TO EL-PURCHASER-NAME.
+           MOVE PURCHASER-LINE TO PRINT-AREA.
+           MOVE 0 TO SPACE-CONTROL.
+           display "printing purchase lines".
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD 1 TO LINE-COUNT.
+           IF CSV-EXPORT-ON
+               PERFORM 226-WRITE-CSV-LINE
+           END-IF.
+           PERFORM 240-WRITE-CHECKPOINT.
+
+      *----WRITE ONE PURCHASER LINE TO THE CSV EXPORT FILE----
+       226-WRITE-CSV-LINE.
+           MOVE TIER1-PRICE TO CSV-NUM-1.
+           MOVE TIER2-PRICE TO CSV-NUM-2.
+           MOVE TIER3-PRICE TO CSV-NUM-3.
+           MOVE SPACES TO CSV-LINE-OUT.
+           STRING FUNCTION TRIM (EMP-PURCHASER-NUMBER)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (EMP-PURCHASER-NAME)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (CSV-NUM-1)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (CSV-NUM-2)
+                      DELIMITED BY SIZE
+                  ","  DELIMITED BY SIZE
+                  FUNCTION TRIM (CSV-NUM-3)
+                      DELIMITED BY SIZE
+                  INTO CSV-LINE-OUT.
+           MOVE CSV-LINE-OUT TO CSV-AREA.
+           WRITE CSV-AREA.
+
+      *----SAVE ENOUGH STATE TO RESTART WITHOUT REDOING RECORDS----
+       240-WRITE-CHECKPOINT.
+           MOVE EMP-PURCHASER-NUMBER TO CK-LAST-PURCHASER.
+           MOVE GT-RECORD-COUNT      TO CK-GT-RECORD-COUNT.
+           MOVE GT-PRICE-TOTAL       TO CK-GT-PRICE-TOTAL.
+           MOVE GT-TIER1-TOTAL       TO CK-GT-TIER1-TOTAL.
+           MOVE GT-TIER2-TOTAL       TO CK-GT-TIER2-TOTAL.
+           MOVE GT-TIER3-TOTAL       TO CK-GT-TIER3-TOTAL.
+           MOVE PAGE-COUNT           TO CK-PAGE-COUNT.
+           MOVE LINE-COUNT           TO CK-LINE-COUNT.
+           OPEN OUTPUT CHECKFILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKFILE.
+
+      *----PRINT A RANGE SUBTOTAL LINE ON CONTROL BREAK----
+       235-PRINT-SUBTOTAL-LINE.
+           MOVE CB-CURRENT-RANGE   TO STP-RANGE.
+           MOVE CB-COUNT           TO STP-COUNT.
+           MOVE CB-PRICE-TOTAL     TO STP-PRICE-TOTAL.
+           MOVE CB-TIER1-TOTAL     TO STP-TIER1-TOTAL.
+           MOVE CB-TIER2-TOTAL     TO STP-TIER2-TOTAL.
+           MOVE CB-TIER3-TOTAL     TO STP-TIER3-TOTAL.
+           MOVE SUBTOTAL-PRINT-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           ADD 1 TO LINE-COUNT.
+           MOVE ZERO TO CB-COUNT.
+           MOVE ZERO TO CB-PRICE-TOTAL.
+           MOVE ZERO TO CB-TIER1-TOTAL.
+           MOVE ZERO TO CB-TIER2-TOTAL.
+           MOVE ZERO TO CB-TIER3-TOTAL.
+
+
+
+      * ----PRINT HEADER----
+       230-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 0 LINES.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 0 LINES.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 0 LINES.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+      *----END PRINTER HEADER----
+      
+      *----START DISCOUNT COMPUTATIONS----     
+       310-PURCHASER-TOTALS.
+           COMPUTE DECREASE-PRICE ROUNDED =
+               EMP-PRICE * DISCOUNT-RATE (1)
+           SUBTRACT DECREASE-PRICE FROM EMP-PRICE GIVING TIER1-PRICE.
+           MOVE TIER1-PRICE TO EL-PRICE3.
+
+           COMPUTE DECREASE-PRICE ROUNDED =
+               EMP-PRICE * DISCOUNT-RATE (2)
+           SUBTRACT DECREASE-PRICE FROM EMP-PRICE GIVING TIER2-PRICE.
+           MOVE TIER2-PRICE TO EL-PRICE4.
+
+           IF DISCOUNT-TIER-COUNT > 2
+               COMPUTE DECREASE-PRICE ROUNDED =
+                   EMP-PRICE * DISCOUNT-RATE (3)
+               SUBTRACT DECREASE-PRICE FROM EMP-PRICE
+                   GIVING TIER3-PRICE
+               MOVE TIER3-PRICE TO EL-PRICE5
+           ELSE
+               MOVE ZERO TO TIER3-PRICE
+               MOVE ZERO TO EL-PRICE5
+           END-IF.
+
+           ADD 1 TO GT-RECORD-COUNT.
+           ADD EMP-PRICE TO GT-PRICE-TOTAL.
+           ADD TIER1-PRICE TO GT-TIER1-TOTAL.
+           ADD TIER2-PRICE TO GT-TIER2-TOTAL.
+           ADD TIER3-PRICE TO GT-TIER3-TOTAL.
+
+           ADD 1 TO CB-COUNT.
+           ADD EMP-PRICE TO CB-PRICE-TOTAL.
+           ADD TIER1-PRICE TO CB-TIER1-TOTAL.
+           ADD TIER2-PRICE TO CB-TIER2-TOTAL.
+           ADD TIER3-PRICE TO CB-TIER3-TOTAL.
+      *----END DISCOUNT COMPUTATIONS----
+
+      *----WRITE GRAND TOTALS AND EOR TO REPORT----
+       999-END.
+           IF CB-COUNT > ZERO
+               PERFORM 235-PRINT-SUBTOTAL-LINE
+           END-IF.
+           MOVE GT-RECORD-COUNT TO GTP-RECORD-COUNT.
+           MOVE GT-PRICE-TOTAL  TO GTP-PRICE-TOTAL.
+           MOVE GT-TIER1-TOTAL  TO GTP-TIER1-TOTAL.
+           MOVE GT-TIER2-TOTAL  TO GTP-TIER2-TOTAL.
+           MOVE GT-TIER3-TOTAL  TO GTP-TIER3-TOTAL.
+           MOVE GRAND-TOTAL-PRINT-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE BYE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           PERFORM 245-CLEAR-CHECKPOINT.
+      *----END WRITE EOR TO REPORT----
+
+      *----JOB RAN TO COMPLETION, SO THE CHECKPOINT IS NO LONGER
+      *----NEEDED -- CLEAR IT SO THE NEXT RUN DOES NOT TRY TO RESTART.
+       245-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKFILE.
+           CLOSE CHECKFILE.
\ No newline at end of file
