@@ -1,54 +1,313 @@
-       identification division.
-       program-id. TRIG-CALC.
-       author. Alan Thomas.
-       date-compiled. 10/26/2015.
-      *function: Accept and compute/display SINE,COSINE & TANGENT
-      *input files None
-      *output files None
-      *printer ouput None
-
-
-
-       data division.
-       working-storage section.
-       01 DEGREE              PIC S9(3).
-       01 RADIAN              PIC z(2)V9(4).
-       01 SINE_PRINT          PIC s9(1)V9(4).
-       01 COSINE_PRINT        PIC S9(1)V9(4).
-       01 TANGENT_PRINT       PIC S9(1)V9(4).
-       01 SWITCH              PIC x           VALUE "N".
-       01 X                   PIC X(1).
-
-       procedure division.
-
-       000-MAIN.
-         PERFORM 100-DEGREE
-               UNTIL SWITCH = 'Y'.
-           DISPLAY "-EXITING PROGRAM-".
-           STOP RUN.
-
-      *-BEGIN CODE TO ACCEPT AND DISPLAY USER INPUT-
-       100-DEGREE.
-           DISPLAY "-----------------".
-           DISPLAY "Enter angle in degree (1-360)(0 to exit): ".
-           ACCEPT DEGREE.
-
-           IF DEGREE = 0 *>Checking PRICE for LOOOP SWITCH
-               MOVE 'Y' TO SWITCH
-
-           ELSE IF DEGREE > 360 OR 0 > DEGREE
-               DISPLAY "*INVALID DEGREE ENTERED*"
-               PERFORM 000-MAIN
-
-      *-RUNNING FUNCTIONS FOR TRIG CALCS-
-           ELSE
-               MULTIPLY DEGREE BY 0.017463292 GIVING RADIAN ROUNDED
-               COMPUTE SINE_PRINT = FUNCTION SIN (RADIAN)
-               COMPUTE COSINE_PRINT = FUNCTION COS (RADIAN)
-               COMPUTE TANGENT_PRINT = FUNCTION TAN (RADIAN)
-               DISPLAY "SINE:   ",SINE_PRINT
-               DISPLAY "COSINE: ",COSINE_PRINT
-               DISPLAY "TANGENT: ",TANGENT_PRINT
-          END-IF.
-
-       end program TRIG-CALC.
+       identification division.
+       program-id. TRIG-CALC.
+       author. Alan Thomas.
+       date-compiled. 10/26/2015.
+      *function: Accept and compute/display SINE,COSINE & TANGENT
+      *input files None
+      *output files None
+      *printer ouput None
+      *
+      *MODS:
+      *12/01/2015 - AT - RADIAN was a numeric-edited picture and could
+      *  not be passed to FUNCTION COS/TAN on some compilers; changed
+      *  to a plain numeric field. Added a radian entry mode so angles
+      *  do not have to be converted from degrees by hand.
+      *12/03/2015 - AT - added a batch mode that reads a file of
+      *  angles/ratios instead of prompting at the keyboard.
+      *12/05/2015 - AT - added ARCSINE/ARCCOSINE/ARCTANGENT (the
+      *  inverse functions) as a second calculation mode.
+      *12/06/2015 - AT - added a session log file so a record of every
+      *  calculation made is kept after the program exits.
+      *01/05/2016 - AT - changed the final STOP RUN to GOBACK so this
+      *  program can be called from the new menu driver and control
+      *  returns there instead of ending the whole job; run standalone
+      *  it behaves exactly as before.
+      *01/06/2016 - AT - batch mode's results were only going into the
+      *  same ever-growing TRIGCALC.LOG that interactive sessions
+      *  append to, so a batch run's output could not be told apart
+      *  from any other run's history. Batch mode now also writes its
+      *  results to a fresh per-run TRIGCALC.RPT.
+      *01/06/2016 - AT - AR-VALUE (sized for a degree, -999 to 999)
+      *  was being MOVEd straight into RADIAN (sized for a radian
+      *  measure, -99 to 99) on the batch radian-input path, silently
+      *  truncating any value of 100 or more; RADIAN is now the same
+      *  size as AR-VALUE, so no batch radian value can overflow it.
+      *01/07/2016 - AT - BATCH-RUN-SWITCH was set to "Y" in
+      *  500-BATCH-RUN and never reset, so calling this program a
+      *  second time from the new menu driver in the same run unit -
+      *  in Interactive mode, after a prior Batch call - left
+      *  BATCH-MODE-ON true and tried to WRITE to BATCH-REPORT-FILE,
+      *  which Interactive mode never opens, aborting the whole menu.
+      *  SWITCH was left un-reset the same way, so a repeat Interactive
+      *  call also skipped the angle-entry loop entirely. Both are now
+      *  reset at the top of 000-MAIN, and EOF-SWITCH is reset at the
+      *  top of 500-BATCH-RUN so a repeat Batch call re-reads the file
+      *  instead of finding EOF already set.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT ANGLE-FILE ASSIGN TO "TRIGCALC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT LOG-FILE ASSIGN TO "TRIGCALC.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+               SELECT BATCH-REPORT-FILE ASSIGN TO "TRIGCALC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ANGLE-FILE.
+           01 ANGLE-RECORD.
+               05 AR-CALC-TYPE         PIC X.
+                   88 AR-FORWARD-CALC      VALUE "F" "f".
+                   88 AR-INVERSE-CALC       VALUE "I" "i".
+               05 AR-ANGLE-MODE        PIC X.
+                   88 AR-DEGREE-MODE        VALUE "D" "d".
+                   88 AR-RADIAN-MODE        VALUE "R" "r".
+               05 AR-VALUE             PIC S9(3)V9(6).
+
+           FD LOG-FILE.
+           01 LOG-RECORD               PIC X(80).
+
+           FD BATCH-REPORT-FILE.
+           01 BATCH-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DEGREE              PIC S9(3).
+       01 RADIAN              PIC S9(3)V9(6).
+       01 SINE_PRINT          PIC s9(1)V9(4).
+       01 COSINE_PRINT        PIC S9(1)V9(4).
+       01 TANGENT_PRINT       PIC S9(1)V9(4).
+       01 SWITCH              PIC x           VALUE "N".
+       01 X                   PIC X(1).
+
+      *----HOW THE ANGLE IS BEING GIVEN TO THE PROGRAM----
+       01 ANGLE-MODE           PIC X VALUE "D".
+           88 DEGREE-MODE          VALUE "D" "d".
+           88 RADIAN-INPUT-MODE    VALUE "R" "r".
+
+      *----FORWARD TRIG (SIN/COS/TAN) OR INVERSE TRIG (ASIN/ACOS/ATAN)--
+       01 CALC-MODE            PIC X VALUE "F".
+           88 FORWARD-CALC         VALUE "F" "f".
+           88 INVERSE-CALC         VALUE "I" "i".
+
+      *----INTERACTIVE OR BATCH FILE RUN----
+       01 RUN-MODE              PIC X VALUE "I".
+           88 INTERACTIVE-RUN        VALUE "I" "i".
+           88 BATCH-RUN              VALUE "B" "b".
+
+       01 EOF-SWITCH            PIC X VALUE "N".
+       01 LOG-FILE-STATUS       PIC X(2) VALUE SPACES.
+
+      *----SET ON FOR THE DURATION OF A BATCH RUN SO 300-WRITE-FORWARD-
+      *----LOG-LINE/300-WRITE-INVERSE-LOG-LINE ALSO WRITE A COPY TO
+      *----THIS RUN'S OWN BATCH-REPORT-FILE----
+       01 BATCH-RUN-SWITCH      PIC X VALUE "N".
+           88 BATCH-MODE-ON         VALUE "Y".
+
+      *----INVERSE TRIG WORK FIELDS----
+       01 INVERSE-RATIO         PIC S9(1)V9(6).
+       01 INVERSE-RESULT-RADIAN PIC S9(2)V9(6).
+       01 INVERSE-RESULT-DEGREE PIC S9(3)V9(4).
+
+      *----LOG LINE LAYOUT----
+       01 LOG-LINE-OUT.
+           05 LLO-CALC-TYPE         PIC X(9).
+           05 LLO-ANGLE-MODE        PIC X(7).
+           05 LLO-INPUT-VALUE       PIC S9(3)V9(6).
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 LLO-RESULT-1          PIC S9(3)V9(4).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 LLO-RESULT-2          PIC S9(3)V9(4).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 LLO-RESULT-3          PIC S9(3)V9(4).
+
+       procedure division.
+
+       000-MAIN.
+           MOVE "N" TO SWITCH.
+           MOVE "N" TO BATCH-RUN-SWITCH.
+           DISPLAY "-----------------".
+           DISPLAY "Run mode - I)nteractive or B)atch file: ".
+           ACCEPT RUN-MODE.
+           OPEN EXTEND LOG-FILE.
+           IF LOG-FILE-STATUS = "35"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           IF BATCH-RUN
+               PERFORM 500-BATCH-RUN
+           ELSE
+               PERFORM 100-DEGREE
+                     UNTIL SWITCH = 'Y'
+           END-IF.
+           CLOSE LOG-FILE.
+           DISPLAY "-EXITING PROGRAM-".
+           GOBACK.
+
+      *-BEGIN CODE TO ACCEPT AND DISPLAY USER INPUT-
+       100-DEGREE.
+           DISPLAY "-----------------".
+           DISPLAY "Calculation - F)orward trig or I)nverse trig: ".
+           ACCEPT CALC-MODE.
+
+           IF INVERSE-CALC
+               PERFORM 150-INVERSE-TRIG
+           ELSE
+               DISPLAY "Angle entry - D)egrees or R)adians: "
+               ACCEPT ANGLE-MODE
+
+               IF RADIAN-INPUT-MODE
+                   DISPLAY "Enter angle in radians (0 to exit): "
+                   ACCEPT RADIAN
+                   IF RADIAN = 0
+                       MOVE 'Y' TO SWITCH
+                   ELSE
+                       PERFORM 110-FORWARD-TRIG
+                   END-IF
+               ELSE
+                   DISPLAY "Enter angle in degree (1-360)(0 to exit): "
+                   ACCEPT DEGREE
+
+                   IF DEGREE = 0 *>Checking PRICE for LOOOP SWITCH
+                       MOVE 'Y' TO SWITCH
+                   ELSE
+                       IF DEGREE > 360 OR 0 > DEGREE
+                           DISPLAY "*INVALID DEGREE ENTERED*"
+                       ELSE
+                           MULTIPLY DEGREE BY 0.017453293 GIVING RADIAN
+                               ROUNDED
+                           PERFORM 110-FORWARD-TRIG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-RUNNING FUNCTIONS FOR TRIG CALCS-
+       110-FORWARD-TRIG.
+           COMPUTE SINE_PRINT = FUNCTION SIN (RADIAN)
+           COMPUTE COSINE_PRINT = FUNCTION COS (RADIAN)
+           COMPUTE TANGENT_PRINT = FUNCTION TAN (RADIAN)
+           DISPLAY "SINE:   ",SINE_PRINT
+           DISPLAY "COSINE: ",COSINE_PRINT
+           DISPLAY "TANGENT: ",TANGENT_PRINT.
+           PERFORM 300-WRITE-FORWARD-LOG-LINE.
+
+      *-RUNNING THE INVERSE TRIG FUNCTIONS-
+       150-INVERSE-TRIG.
+           DISPLAY "Enter a ratio -1 to 1 for ARCSINE/ARCCOSINE, ".
+           DISPLAY "or any value for ARCTANGENT (enter 999 to exit): ".
+           ACCEPT INVERSE-RATIO.
+           IF INVERSE-RATIO = 999
+               MOVE 'Y' TO SWITCH
+           ELSE
+               MOVE "S" TO X
+               PERFORM 160-SHOW-INVERSE-RESULTS
+               MOVE "C" TO X
+               PERFORM 160-SHOW-INVERSE-RESULTS
+               MOVE "T" TO X
+               PERFORM 160-SHOW-INVERSE-RESULTS
+               PERFORM 300-WRITE-INVERSE-LOG-LINE
+           END-IF.
+
+       160-SHOW-INVERSE-RESULTS.
+           EVALUATE X
+               WHEN "S"
+                   COMPUTE INVERSE-RESULT-RADIAN =
+                       FUNCTION ASIN (INVERSE-RATIO)
+                   DISPLAY "ARCSINE(radians):    ",
+                       INVERSE-RESULT-RADIAN
+               WHEN "C"
+                   COMPUTE INVERSE-RESULT-RADIAN =
+                       FUNCTION ACOS (INVERSE-RATIO)
+                   DISPLAY "ARCCOSINE(radians):  ",
+                       INVERSE-RESULT-RADIAN
+               WHEN "T"
+                   COMPUTE INVERSE-RESULT-RADIAN =
+                       FUNCTION ATAN (INVERSE-RATIO)
+                   DISPLAY "ARCTANGENT(radians): ",
+                       INVERSE-RESULT-RADIAN
+           END-EVALUATE.
+           DIVIDE INVERSE-RESULT-RADIAN BY 0.017453293
+               GIVING INVERSE-RESULT-DEGREE ROUNDED.
+           DISPLAY "                     (degrees):   ",
+               INVERSE-RESULT-DEGREE.
+
+      *----WRITE A LOG LINE FOR A FORWARD TRIG CALCULATION----
+       300-WRITE-FORWARD-LOG-LINE.
+           MOVE "FORWARD  " TO LLO-CALC-TYPE.
+           IF RADIAN-INPUT-MODE
+               MOVE "RADIANS" TO LLO-ANGLE-MODE
+               MOVE RADIAN TO LLO-INPUT-VALUE
+           ELSE
+               MOVE "DEGREES" TO LLO-ANGLE-MODE
+               MOVE DEGREE TO LLO-INPUT-VALUE
+           END-IF.
+           MOVE SINE_PRINT TO LLO-RESULT-1.
+           MOVE COSINE_PRINT TO LLO-RESULT-2.
+           MOVE TANGENT_PRINT TO LLO-RESULT-3.
+           MOVE LOG-LINE-OUT TO LOG-RECORD.
+           WRITE LOG-RECORD.
+           IF BATCH-MODE-ON
+               WRITE BATCH-REPORT-RECORD FROM LOG-LINE-OUT
+           END-IF.
+
+      *----WRITE A LOG LINE FOR AN INVERSE TRIG CALCULATION----
+       300-WRITE-INVERSE-LOG-LINE.
+           MOVE "INVERSE  " TO LLO-CALC-TYPE.
+           MOVE "RATIO  " TO LLO-ANGLE-MODE.
+           MOVE INVERSE-RATIO TO LLO-INPUT-VALUE.
+           MOVE ZERO TO LLO-RESULT-1.
+           MOVE ZERO TO LLO-RESULT-2.
+           MOVE ZERO TO LLO-RESULT-3.
+           MOVE LOG-LINE-OUT TO LOG-RECORD.
+           WRITE LOG-RECORD.
+           IF BATCH-MODE-ON
+               WRITE BATCH-REPORT-RECORD FROM LOG-LINE-OUT
+           END-IF.
+
+      *----BATCH MODE - READ ANGLES/RATIOS FROM A FILE----
+       500-BATCH-RUN.
+           MOVE "Y" TO BATCH-RUN-SWITCH.
+           MOVE "N" TO EOF-SWITCH.
+           OPEN INPUT ANGLE-FILE.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+           PERFORM 510-READ-ANGLE-RCD.
+           PERFORM 520-BATCH-CALC
+               UNTIL EOF-SWITCH = "Y".
+           CLOSE ANGLE-FILE.
+           CLOSE BATCH-REPORT-FILE.
+
+       510-READ-ANGLE-RCD.
+           READ ANGLE-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+           END-READ.
+
+       520-BATCH-CALC.
+           IF AR-FORWARD-CALC
+               MOVE AR-ANGLE-MODE TO ANGLE-MODE
+               IF RADIAN-INPUT-MODE
+                   MOVE AR-VALUE TO RADIAN
+               ELSE
+                   MOVE AR-VALUE TO DEGREE
+                   MULTIPLY DEGREE BY 0.017453293 GIVING RADIAN ROUNDED
+               END-IF
+               DISPLAY "BATCH ANGLE: " AR-VALUE
+               PERFORM 110-FORWARD-TRIG
+           ELSE
+               MOVE AR-VALUE TO INVERSE-RATIO
+               DISPLAY "BATCH RATIO: " AR-VALUE
+               MOVE "S" TO X
+               PERFORM 160-SHOW-INVERSE-RESULTS
+               MOVE "C" TO X
+               PERFORM 160-SHOW-INVERSE-RESULTS
+               MOVE "T" TO X
+               PERFORM 160-SHOW-INVERSE-RESULTS
+               PERFORM 300-WRITE-INVERSE-LOG-LINE
+           END-IF.
+           PERFORM 510-READ-ANGLE-RCD.
+
+       end program TRIG-CALC.
