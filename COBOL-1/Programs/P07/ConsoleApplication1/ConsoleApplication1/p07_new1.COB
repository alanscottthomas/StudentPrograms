@@ -1,126 +1,184 @@
-       identification division.
-       program-id. TRIG-CALC.
-       author. Alan Thomas.
-       date-compiled. 10/26/2015.
-      *function: Accept and compute/display SINE,COSINE & TANGENT
-      *input files None
-      *output files None
-      *printer ouput None
-
-
-
-       data division.
-       working-storage section.
-       01 p-day-in  pic 9(9).
-       01 p-dow-out pic x(3).
-       01 p-genter  pic 9(8).
-
-       01 P-DOW    PIC 9(9).
-       01 D-ENTER-DATE-DOW PIC X(3).
-       01 SWITCH PIC X VALUE 'N'.
-       01 COUNTER PIC 9(3) VALUE 0.
-
-
-       01 CURRENT-DATE-AND-TIME.
-           05 CD-YEAR          PIC 9999.
-           05 CD-MONTH         PIC 99.
-           05 CD-DAY           PIC 99.
-           05 CD-DAY-OF-WEEK PIC 9(1).
-           05 CD-DAY-NAME     PIC X(9).
-
-        01 enter-date pic 9(8).
-        01 enter-date-x redefines enter-date.
-           05 yyyy pic 9(4).
-           05 mm pic 9(2).
-           05 dd pic 9(2).
-
-
-       01 WORK-DATE PIC 9(8).
-       01  work-date-X REDEFINES WORK-DATE.
-           05 yyyy pic 9(4).
-           05 mm pic 9(2).
-           05 dd pic 9(2).
-
-
-       procedure division.
-
-       000-MAIN.
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
-           DISPLAY "TODAY IS: ", CD-MONTH, "/" , CD-DAY , "/" , CD-YEAR.
-
-           PERFORM 100-GET-DATE.
-           PERFORM 120-CONVERT-GREGORIAN.
-           move p-genter to p-day-in.
-           move p-dow-out to D-ENTER-DATE-DOW.
-           PERFORM 200-SET-DOW.
-           STOP RUN.
-
-
-
-
-      *-BEGIN CODE TO ACCEPT AND DISPLAY USER INPUT-
-       100-GET-DATE.
-           DISPLAY "YYYYMMDD - Enter date (after 12/31/1601): ".  *>line to accept user date
-           accept enter-date.
-           move corr enter-date-x to work-date-X.
-           MOVE work-date-X TO P-DOW.
-
-       120-CONVERT-GREGORIAN.
-           MOVE FUNCTION INTEGER-OF-DATE (enter-date) TO p-genter.
-
-       200-SET-DOW.
-           MOVE SPACES TO P-DOW-OUT.
-               COMPUTE P-DOW = FUNCTION REM (p-day-in,7)
-               EVALUATE p-dow
-                   WHEN 1 MOVE "Mon" TO p-dow-out
-                   WHEN 2 MOVE "Tue" TO p-dow-out
-                   WHEN 3 MOVE "Wed" TO p-dow-out
-                   WHEN 4 MOVE "Thu" TO p-dow-out
-                   WHEN 5 MOVE "Fri" TO p-dow-out
-                   WHEN 6 MOVE "Sat" TO p-dow-out
-                   WHEN 0 MOVE "Sun" TO p-dow-out
-           END-EVALUATE.
-           DISPLAY "DATE ENTERED: " p-dow-out , p-day-in.
-
-
-
-           MOVE SPACES TO P-DOW-OUT.
-               SUBTRACT 100 FROM p-day-in
-               COMPUTE P-DOW = FUNCTION REM (p-day-in,7)
-               EVALUATE p-dow
-                   WHEN 1 MOVE "Mon" TO p-dow-out
-                   WHEN 2 MOVE "Tue" TO p-dow-out
-                   WHEN 3 MOVE "Wed" TO p-dow-out
-                   WHEN 4 MOVE "Thu" TO p-dow-out
-                   WHEN 5 MOVE "Fri" TO p-dow-out
-                   WHEN 6 MOVE "Sat" TO p-dow-out
-                   WHEN 0 MOVE "Sun" TO p-dow-out
-           END-EVALUATE.
-           DISPLAY p-dow-out , p-day-in , " THRU " , WITH NO ADVANCING.
-
-
-           MOVE SPACES TO P-DOW-OUT.
-               ADD 200 TO p-day-in
-               COMPUTE P-DOW = FUNCTION REM (p-day-in,7)
-               EVALUATE p-dow
-                   WHEN 1 MOVE "Mon" TO p-dow-out
-                   WHEN 2 MOVE "Tue" TO p-dow-out
-                   WHEN 3 MOVE "Wed" TO p-dow-out
-                   WHEN 4 MOVE "Thu" TO p-dow-out
-                   WHEN 5 MOVE "Fri" TO p-dow-out
-                   WHEN 6 MOVE "Sat" TO p-dow-out
-                   WHEN 0 MOVE "Sun" TO p-dow-out
-           END-EVALUATE.
-           DISPLAY p-dow-out , p-day-in.
-
-
-
-
-
-
-
-
-
-
-
-       end program TRIG-CALC.
+       identification division.
+       program-id. DOW-CALC.
+       author. Alan Thomas.
+       date-compiled. 10/26/2015.
+      *function: Accept a date and display the day of the week for
+      *that date and for a window of dates around it
+      *input files None
+      *output files P07WINDOW.RPT
+      *printer ouput None
+      *
+      *MODS:
+      *12/14/2015 - AT - the 100-days-back/200-days-forward window was
+      *  hardcoded; pulled it out to fields the user can set at the
+      *  start of a run instead.
+      *12/15/2015 - AT - print the full day name instead of a 3-letter
+      *  abbreviation.
+      *12/16/2015 - AT - results now also go to a report file, not
+      *  just the screen.
+      *12/17/2015 - AT - each date in the window is now labeled as a
+      *  BUSINESS DAY or a WEEKEND.
+      *01/05/2016 - AT - renamed this PROGRAM-ID from TRIG-CALC (a
+      *  leftover from whatever this was copied from - it has never
+      *  had anything to do with trig functions) to DOW-CALC, and
+      *  changed the final STOP RUN to GOBACK, so it can be called
+      *  from the new menu driver without colliding with P06's actual
+      *  TRIG-CALC.
+      *01/06/2016 - AT - the report's date column was the raw
+      *  FUNCTION INTEGER-OF-DATE Julian day count, not a usable
+      *  calendar date; 200-SET-DOW now runs it back through
+      *  FUNCTION DATE-OF-INTEGER before it goes on the report line.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT REPORT-FILE ASSIGN TO "P07WINDOW.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+           FILE SECTION.
+           FD REPORT-FILE.
+           01 REPORT-LINE           PIC X(80).
+
+       working-storage section.
+       01 p-day-in  pic 9(9).
+       01 p-dow-out pic x(9).
+       01 p-genter  pic 9(8).
+
+       01 P-DOW    PIC 9(9).
+       01 D-ENTER-DATE-DOW PIC X(9).
+       01 SWITCH PIC X VALUE 'N'.
+       01 COUNTER PIC 9(3) VALUE 0.
+
+      *----HOW FAR BACK/FORWARD FROM THE ENTERED DATE TO WINDOW----
+       01 WINDOW-BACK-DAYS     PIC 9(4) VALUE 100.
+       01 WINDOW-FORWARD-DAYS  PIC 9(4) VALUE 200.
+
+      *----SAT/SUN ARE WEEKENDS, EVERYTHING ELSE IS A BUSINESS DAY----
+       01 BUSINESS-DAY-LABEL   PIC X(14).
+
+      *----LABEL/OFFSET PASSED TO 200-SET-DOW (PERFORM TAKES NO
+      *----ARGUMENTS, SO THESE ARE SET BEFORE EACH CALL)----
+       01 DOW-LABEL            PIC X(15).
+       01 DOW-OFFSET           PIC S9(5).
+
+       01 WINDOW-LINE-OUT.
+           05 WLO-LABEL             PIC X(15).
+           05 WLO-DOW               PIC X(10).
+           05 WLO-DATE              PIC 9(8).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WLO-BUSINESS-LABEL    PIC X(14).
+
+      *----CALENDAR DATE (YYYYMMDD) FOR WHATEVER JULIAN DAY p-day-in
+      *----CURRENTLY HOLDS, CONVERTED BACK WITH FUNCTION DATE-OF-
+      *----INTEGER SO THE REPORT SHOWS A REAL DATE INSTEAD OF A RAW
+      *----JULIAN DAY COUNT----
+       01 P-DAY-IN-DATE             PIC 9(8).
+
+       01 CURRENT-DATE-AND-TIME.
+           05 CD-YEAR          PIC 9999.
+           05 CD-MONTH         PIC 99.
+           05 CD-DAY           PIC 99.
+           05 CD-DAY-OF-WEEK PIC 9(1).
+           05 CD-DAY-NAME     PIC X(9).
+
+        01 enter-date pic 9(8).
+        01 enter-date-x redefines enter-date.
+           05 yyyy pic 9(4).
+           05 mm pic 9(2).
+           05 dd pic 9(2).
+
+
+       01 WORK-DATE PIC 9(8).
+       01  work-date-X REDEFINES WORK-DATE.
+           05 yyyy pic 9(4).
+           05 mm pic 9(2).
+           05 dd pic 9(2).
+
+
+       procedure division.
+
+       000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           DISPLAY "TODAY IS: ", CD-MONTH, "/" , CD-DAY , "/" , CD-YEAR.
+
+           PERFORM 050-GET-WINDOW-SIZE.
+           PERFORM 100-GET-DATE.
+           PERFORM 120-CONVERT-GREGORIAN.
+           move p-genter to p-day-in.
+           move p-dow-out to D-ENTER-DATE-DOW.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE "ENTERED DATE:  " TO DOW-LABEL.
+           MOVE 0 TO DOW-OFFSET.
+           PERFORM 200-SET-DOW.
+
+           MOVE "WINDOW START:  " TO DOW-LABEL.
+           COMPUTE DOW-OFFSET = 0 - WINDOW-BACK-DAYS.
+           PERFORM 200-SET-DOW.
+
+           MOVE "WINDOW END:    " TO DOW-LABEL.
+           MOVE WINDOW-FORWARD-DAYS TO DOW-OFFSET.
+           PERFORM 200-SET-DOW.
+
+           CLOSE REPORT-FILE.
+           GOBACK.
+
+      *----LET THE USER SIZE THE WINDOW INSTEAD OF HARDCODING IT----
+       050-GET-WINDOW-SIZE.
+           DISPLAY "Enter days to window BACK (0 for default 100): ".
+           ACCEPT WINDOW-BACK-DAYS.
+           IF WINDOW-BACK-DAYS = 0
+               MOVE 100 TO WINDOW-BACK-DAYS
+           END-IF.
+           DISPLAY "Enter days to window FORWARD (0 for default 200): ".
+           ACCEPT WINDOW-FORWARD-DAYS.
+           IF WINDOW-FORWARD-DAYS = 0
+               MOVE 200 TO WINDOW-FORWARD-DAYS
+           END-IF.
+
+      *-BEGIN CODE TO ACCEPT AND DISPLAY USER INPUT-
+       100-GET-DATE.
+           DISPLAY "YYYYMMDD - Enter date (after 12/31/1601): ".  *>line to accept user date
+           accept enter-date.
+           move corr enter-date-x to work-date-X.
+           MOVE work-date-X TO P-DOW.
+
+       120-CONVERT-GREGORIAN.
+           MOVE FUNCTION INTEGER-OF-DATE (enter-date) TO p-genter.
+
+      *----PRINT THE DAY OF WEEK AND BUSINESS-DAY LABEL FOR ONE DATE
+      *----IN THE WINDOW: DOW-LABEL IS THE REPORT LABEL, DOW-OFFSET IS
+      *----THE DAY OFFSET FROM THE ENTERED DATE (NEGATIVE FOR DAYS
+      *----BACK). BOTH ARE SET BY THE CALLER BEFORE EACH PERFORM.
+       200-SET-DOW.
+           ADD DOW-OFFSET TO p-day-in.
+           MOVE SPACES TO P-DOW-OUT.
+           COMPUTE P-DOW = FUNCTION REM (p-day-in, 7).
+           EVALUATE P-DOW
+               WHEN 1 MOVE "Monday"    TO p-dow-out
+               WHEN 2 MOVE "Tuesday"   TO p-dow-out
+               WHEN 3 MOVE "Wednesday" TO p-dow-out
+               WHEN 4 MOVE "Thursday"  TO p-dow-out
+               WHEN 5 MOVE "Friday"    TO p-dow-out
+               WHEN 6 MOVE "Saturday"  TO p-dow-out
+               WHEN 0 MOVE "Sunday"    TO p-dow-out
+           END-EVALUATE.
+           IF P-DOW = 6 OR P-DOW = 0
+               MOVE "(WEEKEND)"      TO BUSINESS-DAY-LABEL
+           ELSE
+               MOVE "(BUSINESS DAY)" TO BUSINESS-DAY-LABEL
+           END-IF.
+           MOVE FUNCTION DATE-OF-INTEGER (p-day-in) TO P-DAY-IN-DATE.
+           DISPLAY DOW-LABEL , p-dow-out , SPACE , P-DAY-IN-DATE , SPACE ,
+               BUSINESS-DAY-LABEL.
+           MOVE DOW-LABEL    TO WLO-LABEL.
+           MOVE p-dow-out    TO WLO-DOW.
+           MOVE P-DAY-IN-DATE TO WLO-DATE.
+           MOVE BUSINESS-DAY-LABEL TO WLO-BUSINESS-LABEL.
+           MOVE WINDOW-LINE-OUT TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           SUBTRACT DOW-OFFSET FROM p-day-in.
+
+       end program DOW-CALC.
