@@ -1,74 +1,177 @@
-       identification division.
-       program-id. TRIG-CALC.
-       author. Alan Thomas.
-       date-compiled. 10/26/2015.
-      *function: Accept and compute/display SINE,COSINE & TANGENT
-      *input files None
-      *output files None
-      *printer ouput None
-
-
-
-       data division.
-       working-storage section.
-       01 p-day-in  pic 9(09).
-       01 p-dow-out pic x(03).
-       01 p-genter  pic 9(03).
-       01 SWITCH PIC X VALUE 'N'.
-
-
-       01  CURRENT-DATE-FIELDS.
-             05  WS-CURRENT-DATE.
-                 10  WS-CURRENT-YEAR    PIC  9(4).
-                 10  WS-CURRENT-MONTH   PIC  9(2).
-                 10  WS-CURRENT-DAY     PIC  9(2).
-
-        01 enter-date                   pic 9(8).
-        01 enter-date-x redefines enter-date.
-           05 mm pic 9(2).
-           05 dd pic 9(2).
-           05 yyyy pic 9(4).
-
-       01 WORK-DATE PIC 9(8).
-       01  work-date-X.
-           05 yyyy pic 9(4).
-           05 mm pic 9(2).
-           05 dd pic 9(2).
-
-
-       procedure division.
-
-       000-MAIN.
-         PERFORM 100-GETDATE
-               UNTIL SWITCH = 'Y'.
-           DISPLAY "-EXITING PROGRAM-".
-           STOP RUN.
-
-      *-BEGIN CODE TO ACCEPT AND DISPLAY USER INPUT-
-       100-GETDATE.
-           DISPLAY "-----------------", WS-CURRENT-MONTH ,"/",
-                         WS-CURRENT-DAY ,"/", WS-CURRENT-YEAR.
-           DISPLAY "mmddyyyy - Enter date (after 12/31/1601): ".  *>line to accept user date
-           accept enter-date.
-
-           move corr enter-date-x to work-date-X. *> CORRESPOND STATEMENT (USE CORR INSTEAD OF MOVE STATEMENTS)
-
-           IF enter-date = 0 *>Checking date for LOOOP SWITCH
-               MOVE 'Y' TO SWITCH
-
-           ELSE IF enter-date > 12311601
-               DISPLAY "*INVALID DEGREE ENTERED*"
-               PERFORM 000-MAIN
-
-      *-RUNNING FUNCTIONS FOR TRIG CALCS-
-           ELSE
-               MULTIPLY ENTER-DATE BY 0.017463292 GIVING RADIAN ROUNDED
-               COMPUTE SINE_PRINT = FUNCTION SIN (RADIAN)
-               COMPUTE COSINE_PRINT = FUNCTION COS (RADIAN)
-               COMPUTE TANGENT_PRINT = FUNCTION TAN (RADIAN)
-               DISPLAY "SINE:   ", SINE_PRINT
-               DISPLAY "COSINE: ", COSINE_PRINT
-               DISPLAY "TANGENT: ", TANGENT_PRINT
-          END-IF.
-
-       end program TRIG-CALC.
+       identification division.
+       program-id. DATE-CALC.
+       author. Alan Thomas.
+       date-compiled. 12/10/2015.
+      *function: Accept two calendar dates, validate them, and show
+      *the number of days between them.
+      *input files None (or a batch file of date pairs - see MODS)
+      *output files None
+      *printer ouput None
+      *
+      *MODS:
+      *12/10/2015 - AT - this copy used to be a leftover of TRIG-CALC
+      *  with dangling references that would not even compile; redone
+      *  as a proper date-range/elapsed-days calculator using
+      *  FUNCTION INTEGER-OF-DATE, with FUNCTION TEST-DATE-YYYYMMDD
+      *  catching bad calendar dates instead of just a numeric range
+      *  check on the raw digits.
+      *12/11/2015 - AT - added a batch mode that reads date pairs from
+      *  a file instead of prompting at the keyboard.
+      *01/05/2016 - AT - changed the final STOP RUN to GOBACK so this
+      *  program can be called from the new menu driver and control
+      *  returns there instead of ending the whole job; run standalone
+      *  it behaves exactly as before.
+      *01/06/2016 - AT - batch mode only DISPLAYed its results, so a
+      *  batch run left no actual report behind; it now also WRITEs
+      *  each converted date pair and elapsed-days figure to a new
+      *  P07DATES.RPT report file.
+      *01/07/2016 - AT - calling this program a second time from the
+      *  new menu driver in the same run unit left SWITCH/EOF-SWITCH
+      *  set from whatever the prior call ended with, so a repeat
+      *  Interactive call skipped the date-entry loop entirely and a
+      *  repeat Batch call read nothing. 000-MAIN and 500-BATCH-RUN
+      *  now reset their own switch before entering the loop.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DATE-FILE ASSIGN TO "P07DATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT DATE-REPORT-FILE ASSIGN TO "P07DATES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DATE-FILE.
+           01 DATE-RECORD.
+               05 DR-START-DATE        PIC 9(8).
+               05 DR-END-DATE          PIC 9(8).
+
+           FD DATE-REPORT-FILE.
+           01 DATE-REPORT-LINE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCH               PIC X VALUE 'N'.
+       01 RUN-MODE              PIC X VALUE "I".
+           88 INTERACTIVE-RUN        VALUE "I" "i".
+           88 BATCH-RUN              VALUE "B" "b".
+       01 EOF-SWITCH            PIC X VALUE "N".
+
+       01 START-DATE            PIC 9(8).
+       01 END-DATE               PIC 9(8).
+
+       01 DATE-CHECK-RESULT      PIC S9(4).
+       01 BAD-DATE-SWITCH        PIC X VALUE "N".
+           88 DATE-IS-BAD             VALUE "Y".
+
+       01 INTEGER-START-DATE     PIC S9(9).
+       01 INTEGER-END-DATE       PIC S9(9).
+       01 ELAPSED-DAYS           PIC S9(9).
+
+      *----BATCH REPORT LINE LAYOUT----
+       01 WS-DATE-REPORT-LINE.
+           05 WRL-START-DATE     PIC 9(8).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WRL-END-DATE       PIC 9(8).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WRL-ELAPSED-DAYS   PIC ---,---,--9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WRL-STATUS         PIC X(20).
+
+       procedure division.
+
+       000-MAIN.
+           MOVE "N" TO SWITCH.
+           DISPLAY "-----------------".
+           DISPLAY "Run mode - I)nteractive or B)atch file: ".
+           ACCEPT RUN-MODE.
+           IF BATCH-RUN
+               PERFORM 500-BATCH-RUN
+           ELSE
+               PERFORM 100-GETDATES
+                     UNTIL SWITCH = 'Y'
+           END-IF.
+           DISPLAY "-EXITING PROGRAM-".
+           GOBACK.
+
+      *-BEGIN CODE TO ACCEPT AND DISPLAY USER INPUT-
+       100-GETDATES.
+           DISPLAY "-----------------".
+           DISPLAY "YYYYMMDD - Enter start date (0 to exit): "
+           ACCEPT START-DATE.
+
+           IF START-DATE = 0
+               MOVE 'Y' TO SWITCH
+           ELSE
+               DISPLAY "YYYYMMDD - Enter end date: "
+               ACCEPT END-DATE
+               PERFORM 110-VALIDATE-DATES
+               IF DATE-IS-BAD
+                   DISPLAY "*INVALID DATE ENTERED*"
+               ELSE
+                   PERFORM 120-ELAPSED-DAYS
+               END-IF
+           END-IF.
+
+      *----CHECK BOTH DATES ARE REAL CALENDAR DATES----
+       110-VALIDATE-DATES.
+           MOVE "N" TO BAD-DATE-SWITCH.
+           COMPUTE DATE-CHECK-RESULT =
+               FUNCTION TEST-DATE-YYYYMMDD (START-DATE).
+           IF DATE-CHECK-RESULT NOT = 0
+               MOVE "Y" TO BAD-DATE-SWITCH
+           END-IF.
+           COMPUTE DATE-CHECK-RESULT =
+               FUNCTION TEST-DATE-YYYYMMDD (END-DATE).
+           IF DATE-CHECK-RESULT NOT = 0
+               MOVE "Y" TO BAD-DATE-SWITCH
+           END-IF.
+
+      *----TURN THE DATE RANGE INTO A NUMBER OF ELAPSED DAYS----
+       120-ELAPSED-DAYS.
+           COMPUTE INTEGER-START-DATE =
+               FUNCTION INTEGER-OF-DATE (START-DATE).
+           COMPUTE INTEGER-END-DATE =
+               FUNCTION INTEGER-OF-DATE (END-DATE).
+           COMPUTE ELAPSED-DAYS =
+               INTEGER-END-DATE - INTEGER-START-DATE.
+           DISPLAY "ELAPSED DAYS: " ELAPSED-DAYS.
+
+      *----BATCH MODE - READ DATE PAIRS FROM A FILE----
+       500-BATCH-RUN.
+           MOVE "N" TO EOF-SWITCH.
+           OPEN INPUT DATE-FILE.
+           OPEN OUTPUT DATE-REPORT-FILE.
+           PERFORM 510-READ-DATE-RCD.
+           PERFORM 520-BATCH-ELAPSED-DAYS
+               UNTIL EOF-SWITCH = "Y".
+           CLOSE DATE-FILE.
+           CLOSE DATE-REPORT-FILE.
+
+       510-READ-DATE-RCD.
+           READ DATE-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+           END-READ.
+
+       520-BATCH-ELAPSED-DAYS.
+           MOVE DR-START-DATE TO START-DATE.
+           MOVE DR-END-DATE   TO END-DATE.
+           DISPLAY "BATCH DATES: " START-DATE " TO " END-DATE.
+           PERFORM 110-VALIDATE-DATES.
+           MOVE START-DATE TO WRL-START-DATE.
+           MOVE END-DATE   TO WRL-END-DATE.
+           IF DATE-IS-BAD
+               DISPLAY "*INVALID DATE IN BATCH FILE*"
+               MOVE ZERO TO WRL-ELAPSED-DAYS
+               MOVE "INVALID DATE" TO WRL-STATUS
+           ELSE
+               PERFORM 120-ELAPSED-DAYS
+               MOVE ELAPSED-DAYS TO WRL-ELAPSED-DAYS
+               MOVE "OK" TO WRL-STATUS
+           END-IF.
+           WRITE DATE-REPORT-LINE FROM WS-DATE-REPORT-LINE.
+           PERFORM 510-READ-DATE-RCD.
+
+       end program DATE-CALC.
