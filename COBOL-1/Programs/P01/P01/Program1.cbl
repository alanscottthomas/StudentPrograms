@@ -1,80 +1,412 @@
-       identification division.
-       program-id. SALES-TAX.
-       author. Alan Thomas.
-       date-compiled. 9/11/2015.
-      *function. Accept and compute/display sales tax
-      *input files None
-      *output files None
-      *printer ouput None
-      *Remarks: I had difficulty displaying information in a format that I found acceptable.
-      *I wasn't having any luck using the z switch in the picture without getting an error saying that the picture needed to be an integer.
-      *From what I gathered after read is that you have to have a seperate data variable established and save the computations to that variable
-      *Doing this will allow you to truncate zeroes and handle the data in a matter you find more fitting. Probably not the best way to do things,
-      *but I'm sure I'll learn more effecient ways as the semester progresses.
-
-       data division.
-       working-storage section.
-      *Made multiples of names in order to be able to truncate zeroes and make it more asthetically pleasing to the user.
-       01  TAX-PERCENTAGE      PIC 99V99.
-       01  TAX-PERCENTAGE-X    PIC V9999.
-       01  TAX-PERCENTAGE-X1   PIC z(6).99.
-       01  PRICE               PIC 9(6)V99.
-       01  PRICE-X             PIC Z(6).99.
-       01  SALES-TAX           PIC Z(6).99.
-       01  TOTAL               PIC Z(6).99.
-       01  SWITCH              PIC x           VALUE "N".
-       
-       
-       procedure division.
-       
-       000-MAIN.
-          DISPLAY "   | |". 
-          DISPLAY "  / __)".
-          DISPLAY "  \__ \  Tax Calculator 3000".
-          DISPLAY "  (   /       Coded by Alan Thomas".
-          DISPLAY "   |_|".
-          DISPLAY "".
-          DISPLAY "Enter the sales tax (ex. 9.8 is 9.8%): ". 
-          ACCEPT TAX-PERCENTAGE.
-          MOVE TAX-PERCENTAGE TO TAX-PERCENTAGE-X1.
-         
-         PERFORM 100-TAXCALC
-               UNTIL SWITCH = 'Y'.
-           DISPLAY "0 ENTERED - EXITING PROGRAM".
-           STOP RUN.
-      *Code starts here
-       100-TAXCALC.
-          
-           DISPLAY "----------------------------------".
-           DISPLAY "Enter sales price: ".
-           ACCEPT PRICE.
-      
-           IF PRICE = 0 *>Checking PRICE for LOOOP SWITCH
-               MOVE 'Y' TO SWITCH
-   
-           ELSE *>Converting tax into decimal  
-               DIVIDE 100 into TAX-PERCENTAGE GIVING TAX-PERCENTAGE-X
-      
-                                                                  
-      *        COMPUTE TAX-PERCENTAGE-X1  =           *>Used PRICE-X in order to be able to truncate zeros
-      *            TAX-PERCENTAGE + 0
-                                                  
-      *        COMPUTE PRICE-X ROUNDED =              *>Computing and displaying the price  
-      *            PRICE + 0
-                                                                  
-               COMPUTE TOTAL ROUNDED =                *>Computing and rounded total amount of the purchase     
-                   PRICE + (PRICE * TAX-PERCENTAGE-X) 
-               
-      
-               MULTIPLY PRICE BY TAX-PERCENTAGE-X GIVING SALES-TAX       *>Computing how much the tax will be
-               
-               MOVE PRICE TO PRICE-X
-      
-               DISPLAY "Sales Tax Percentage: %" TAX-PERCENTAGE-X1         *>Displaying information for the user 
-               DISPLAY "               Price: $" PRICE-X
-               DISPLAY "   Sales Tax Ammount: $" SALES-TAX
-               DISPLAY "         Total Price: $" TOTAL
-            END-IF.
-       DISPLAY "EXIT DETECTED".
-       ACCEPT SALES-TAX.
-       end program SALES-TAX.
+       identification division.
+       program-id. SALES-TAX.
+       author. Alan Thomas.
+       date-compiled. 9/11/2015.
+      *function. Accept and compute/display sales tax
+      *input files None
+      *output files None
+      *printer ouput None
+      *Remarks: I had difficulty displaying information in a format that I found acceptable.
+      *I wasn't having any luck using the z switch in the picture without getting an error saying that the picture needed to be an integer.
+      *From what I gathered after read is that you have to have a seperate data variable established and save the computations to that variable
+      *Doing this will allow you to truncate zeroes and handle the data in a matter you find more fitting. Probably not the best way to do things,
+      *but I'm sure I'll learn more effecient ways as the semester progresses.
+      *
+      *MODS:
+      *11/02/2015 - AT - added batch mode so a whole day of register
+      *  tapes can be run unattended instead of keying each sale in.
+      *11/04/2015 - AT - replaced the typed-in tax percentage with a
+      *  jurisdiction code looked up against a county/store rate table.
+      *11/06/2015 - AT - added an append-mode audit log of completed
+      *  transactions to reconcile against the cash drawer.
+      *11/09/2015 - AT - added tax-exempt entry so resale/nonprofit
+      *  sales can skip the tax computation.
+      *11/11/2015 - AT - added an end-of-session summary of sales
+      *  rung up and tax/total collected.
+      *11/27/2015 - AT - this program, P05's REPORTMAKER, and P09's
+      *  REPORTMAKER now all append to one shared DAILY.LOG with a
+      *  STARTED line when the run begins and a COMPLETED line when it
+      *  ends cleanly, so end-of-day reconciliation can see when each
+      *  job ran, how many records it processed, and (by a STARTED
+      *  line with no matching COMPLETED line) whether one of them
+      *  died partway through. None of these programs can trap its own
+      *  abend to log it directly, so a missing COMPLETED line is what
+      *  stands in for that.
+      *01/05/2016 - AT - changed the final STOP RUN to GOBACK so this
+      *  program can be called from the new menu driver and control
+      *  returns there instead of ending the whole job; run standalone
+      *  it behaves exactly as before.
+      *01/06/2016 - AT - the daily log was hardcoded to "DAILY.LOG"
+      *  with no override, while P05 and P09 had their own different
+      *  defaults/override variables - the three were never actually
+      *  guaranteed to land in the same file. ASSIGN is now to a
+      *  WORKING-STORAGE name defaulting to the same "DAILY.LOG",
+      *  overridable with the same DAILY_LOG_FILE environment variable
+      *  P05 and P09 use, so one override affects all three at once.
+      *01/07/2016 - AT - ASSIGN TO DAILY-LOG-FILE-NAME was missing the
+      *  DYNAMIC keyword, so GnuCOBOL resolved it as a static literal
+      *  ("NAME") at compile time instead of reading the field's
+      *  runtime content - the override above silently did nothing.
+      *  Added DYNAMIC so the assignment is actually read at OPEN time.
+      *01/07/2016 - AT - calling this program a second time from the
+      *  new menu driver in the same run unit left SWITCH and the
+      *  session accumulators at whatever they were at the end of the
+      *  prior call (WORKING-STORAGE isn't reinitialized between CALLs
+      *  without a CANCEL), so a repeat interactive run skipped the
+      *  entry loop entirely and printed the previous run's totals.
+      *  000-MAIN now resets SWITCH and the session counters before
+      *  the loop starts.
+      *01/08/2016 - AT - that same reset missed BATCH-RECORD-COUNT, so
+      *  a second Batch run in one session kept adding to the prior
+      *  run's count instead of starting over, and logged an inflated
+      *  count to DAILY.LOG. 000-MAIN now zeroes it with the other
+      *  session counters.
+
+       environment division.
+           input-output section.
+               file-control.
+               SELECT TRANS-FILE ASSIGN TO "SALESTAX.DAT"
+               organization is line sequential.
+
+               SELECT REPORT-FILE ASSIGN TO "SALESTAX.RPT"
+               organization is line sequential.
+
+               SELECT AUDIT-FILE ASSIGN TO "SALESTAX.LOG"
+               organization is line sequential
+               file status is AUDIT-FILE-STATUS.
+
+               SELECT DAILY-LOG-FILE ASSIGN TO DYNAMIC
+                  DAILY-LOG-FILE-NAME
+               organization is line sequential
+               file status is DAILY-LOG-STATUS.
+
+       data division.
+           file section.
+           FD TRANS-FILE.
+           01 TRANS-RECORD.
+               05 TR-PRICE             PIC 9(6)V99.
+               05 TR-JURISDICTION-CODE PIC X(3).
+               05 TR-EXEMPT-FLAG       PIC X.
+               05 TR-EXEMPT-REASON     PIC X(2).
+
+           FD REPORT-FILE.
+           01 REPORT-LINE              PIC X(80).
+
+           FD AUDIT-FILE.
+           01 AUDIT-LINE                PIC X(80).
+
+           FD DAILY-LOG-FILE.
+           01 DAILY-LOG-RECORD          PIC X(80).
+
+       working-storage section.
+      *Made multiples of names in order to be able to truncate zeroes and make it more asthetically pleasing to the user.
+       01  TAX-PERCENTAGE      PIC 99V99.
+       01  TAX-PERCENTAGE-X    PIC V9999.
+       01  TAX-PERCENTAGE-X1   PIC z(6).99.
+       01  PRICE               PIC 9(6)V99.
+       01  PRICE-X             PIC Z(6).99.
+       01  SALES-TAX           PIC Z(6).99.
+       01  TOTAL               PIC Z(6).99.
+       01  SWITCH              PIC x           VALUE "N".
+       01  AUDIT-FILE-STATUS   PIC X(2)        VALUE SPACES.
+       01  DAILY-LOG-STATUS    PIC X(2)        VALUE SPACES.
+       01  DAILY-LOG-FILE-NAME PIC X(80)       VALUE "DAILY.LOG".
+       01  ENV-OVERRIDE        PIC X(80)       VALUE SPACES.
+       01  BATCH-RECORD-COUNT  PIC 9(5)        VALUE ZERO.
+
+      *----CURRENT DATE/TIME FOR THE SHARED DAILY LOG----
+       01  CURRENT-DATE-AND-TIME.
+           05 CD-YEAR          PIC 9999.
+           05 CD-MONTH         PIC 99.
+           05 CD-DAY           PIC 99.
+           05 CD-HOURS         PIC 99.
+           05 CD-MINUTES       PIC 99.
+           05 CD-SECONDS       PIC 99.
+           05 FILLER           PIC X(7).
+
+      *----ONE LINE PER RUN-EVENT (STARTED/COMPLETED) IN THE SHARED
+      *----DAILY LOG, APPENDED TO BY SALES-TAX, P05, AND P09 ALIKE----
+       01  DAILY-LOG-LINE.
+           05 DLL-PROGRAM       PIC X(12)   VALUE "SALES-TAX".
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 DLL-EVENT         PIC X(9).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 DLL-RUN-DATE      PIC 9(8).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 DLL-RUN-TIME      PIC 9(6).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 DLL-RECORD-COUNT  PIC Z(6)9.
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 DLL-STATUS        PIC X(8).
+       01  RUN-MODE            PIC X.
+       01  EOF-SWITCH          PIC X           VALUE "N".
+       01  JURISDICTION-CODE   PIC X(3).
+       01  EXEMPT-FLAG         PIC X           VALUE "N".
+           88 EXEMPT-SALE                      VALUE "Y" "y".
+       01  EXEMPT-REASON-CODE  PIC X(2).
+       01  SALES-TAX-NUM        PIC 9(6)V99    VALUE ZERO.
+       01  TOTAL-NUM            PIC 9(6)V99    VALUE ZERO.
+       01  SESSION-SALE-COUNT   PIC 9(5)       VALUE ZERO.
+       01  SESSION-TAX-TOTAL    PIC 9(8)V99    VALUE ZERO.
+       01  SESSION-AMOUNT-TOTAL PIC 9(8)V99    VALUE ZERO.
+       01  SESSION-SUMMARY-OUT.
+           05 SSO-SALE-COUNT     PIC Z(4)9.
+           05 SSO-TAX-TOTAL      PIC Z(7).99.
+           05 SSO-AMOUNT-TOTAL   PIC Z(7).99.
+       01  REPORT-LINE-OUT.
+           05 RLO-PRICE         PIC Z(6).99.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 RLO-SALES-TAX     PIC Z(6).99.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 RLO-TOTAL         PIC Z(6).99.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 RLO-EXEMPT        PIC X(7).
+
+       01  AUDIT-LINE-OUT.
+           05 ALO-JURISDICTION   PIC X(3).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ALO-PRICE          PIC Z(6).99.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ALO-SALES-TAX      PIC Z(6).99.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ALO-TOTAL          PIC Z(6).99.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ALO-EXEMPT         PIC X(9).
+
+      *----JURISDICTION TAX-RATE TABLE (COUNTY/STORE CODE TO RATE)----
+       01  JURISDICTION-TABLE-DEFS.
+           05 FILLER            PIC X(7)  VALUE "NYC0880".
+           05 FILLER            PIC X(7)  VALUE "NAS0863".
+           05 FILLER            PIC X(7)  VALUE "SUF0863".
+           05 FILLER            PIC X(7)  VALUE "ALB0800".
+           05 FILLER            PIC X(7)  VALUE "ERI0850".
+       01  JURISDICTION-TABLE REDEFINES JURISDICTION-TABLE-DEFS.
+           05 JURISDICTION-ENTRY OCCURS 5 TIMES INDEXED BY JT-IX.
+              10 JT-CODE         PIC X(3).
+              10 JT-RATE         PIC 99V99.
+
+       procedure division.
+
+       000-MAIN.
+          MOVE "N" TO SWITCH.
+          MOVE ZERO TO SESSION-SALE-COUNT.
+          MOVE ZERO TO SESSION-TAX-TOTAL.
+          MOVE ZERO TO SESSION-AMOUNT-TOTAL.
+          MOVE ZERO TO BATCH-RECORD-COUNT.
+          DISPLAY "   | |".
+          DISPLAY "  / __)".
+          DISPLAY "  \__ \  Tax Calculator 3000".
+          DISPLAY "  (   /       Coded by Alan Thomas".
+          DISPLAY "   |_|".
+          DISPLAY "".
+          DISPLAY "BATCH OR INTERACTIVE MODE (B/I)? ".
+          ACCEPT RUN-MODE.
+
+          PERFORM 107-OPEN-DAILY-LOG.
+          PERFORM 900-LOG-RUN-STARTED.
+
+          IF RUN-MODE = "B" OR "b"
+              PERFORM 500-BATCH-RUN
+              MOVE BATCH-RECORD-COUNT TO DLL-RECORD-COUNT
+          ELSE
+              PERFORM 105-OPEN-AUDIT-FILE
+              PERFORM 100-TAXCALC
+                    UNTIL SWITCH = 'Y'
+              CLOSE AUDIT-FILE
+              PERFORM 130-SESSION-SUMMARY
+              MOVE SESSION-SALE-COUNT TO DLL-RECORD-COUNT
+              DISPLAY "0 ENTERED - EXITING PROGRAM"
+           END-IF.
+           PERFORM 910-LOG-RUN-COMPLETED.
+           CLOSE DAILY-LOG-FILE.
+           GOBACK.
+
+      *----OPEN THE AUDIT LOG FOR APPEND, CREATING IT ON A FIRST RUN----
+       105-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *----SAME ENVIRONMENT VARIABLE NAME AND DEFAULT AS P05'S AND
+      *----P09'S REPORTMAKER, SO ALL THREE WRITE TO THE SAME FILE
+      *----WITHOUT HAVING TO OVERRIDE EACH ONE SEPARATELY----
+       106-GET-DAILY-LOG-NAME.
+           MOVE SPACES TO ENV-OVERRIDE.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "DAILY_LOG_FILE".
+           IF ENV-OVERRIDE NOT = SPACES
+               MOVE ENV-OVERRIDE TO DAILY-LOG-FILE-NAME
+           END-IF.
+
+      *----OPEN THE SHARED DAILY LOG FOR APPEND, CREATING IT ON A
+      *----FIRST RUN, SAME AS 105-OPEN-AUDIT-FILE ABOVE----
+       107-OPEN-DAILY-LOG.
+           PERFORM 106-GET-DAILY-LOG-NAME.
+           OPEN EXTEND DAILY-LOG-FILE.
+           IF DAILY-LOG-STATUS = "35"
+               OPEN OUTPUT DAILY-LOG-FILE
+           END-IF.
+
+      *----APPEND A STARTED LINE AT THE TOP OF EVERY RUN----
+       900-LOG-RUN-STARTED.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE "STARTED" TO DLL-EVENT.
+           MOVE CD-YEAR TO DLL-RUN-DATE (1:4).
+           MOVE CD-MONTH TO DLL-RUN-DATE (5:2).
+           MOVE CD-DAY TO DLL-RUN-DATE (7:2).
+           MOVE CD-HOURS TO DLL-RUN-TIME (1:2).
+           MOVE CD-MINUTES TO DLL-RUN-TIME (3:2).
+           MOVE CD-SECONDS TO DLL-RUN-TIME (5:2).
+           MOVE ZERO TO DLL-RECORD-COUNT.
+           MOVE SPACES TO DLL-STATUS.
+           WRITE DAILY-LOG-RECORD FROM DAILY-LOG-LINE.
+
+      *----APPEND A COMPLETED LINE WHEN THE RUN ENDS CLEANLY -- THE
+      *----RECORD COUNT IS MOVED INTO DLL-RECORD-COUNT BY THE CALLER----
+       910-LOG-RUN-COMPLETED.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE "COMPLETED" TO DLL-EVENT.
+           MOVE CD-YEAR TO DLL-RUN-DATE (1:4).
+           MOVE CD-MONTH TO DLL-RUN-DATE (5:2).
+           MOVE CD-DAY TO DLL-RUN-DATE (7:2).
+           MOVE CD-HOURS TO DLL-RUN-TIME (1:2).
+           MOVE CD-MINUTES TO DLL-RUN-TIME (3:2).
+           MOVE CD-SECONDS TO DLL-RUN-TIME (5:2).
+           MOVE "NORMAL" TO DLL-STATUS.
+           WRITE DAILY-LOG-RECORD FROM DAILY-LOG-LINE.
+
+      *Code starts here
+       100-TAXCALC.
+
+           DISPLAY "----------------------------------".
+           DISPLAY "Enter sales price: ".
+           ACCEPT PRICE.
+
+           IF PRICE = 0 *>Checking PRICE for LOOOP SWITCH
+               MOVE 'Y' TO SWITCH
+
+           ELSE
+               MOVE "N" TO EXEMPT-FLAG
+               DISPLAY "Tax-exempt sale (Y/N)? "
+               ACCEPT EXEMPT-FLAG
+               MOVE PRICE TO PRICE-X
+
+               IF EXEMPT-SALE
+                   DISPLAY "Enter exempt reason code (ex. RS, NP): "
+                   ACCEPT EXEMPT-REASON-CODE
+                   MOVE ZERO TO TAX-PERCENTAGE-X1
+                   MOVE ZERO TO SALES-TAX
+                   MOVE PRICE TO TOTAL
+                   DISPLAY "               Price: $" PRICE-X
+                   DISPLAY "   Sales Tax Ammount: $" SALES-TAX
+                   DISPLAY "         Total Price: $" TOTAL
+                       " (TAX EXEMPT - " EXEMPT-REASON-CODE ")"
+               ELSE *>Looking up the tax rate for the county/store
+                   DISPLAY "Enter jurisdiction code (ex. NYC): "
+                   ACCEPT JURISDICTION-CODE
+                   PERFORM 110-LOOKUP-TAX-RATE
+                   MOVE TAX-PERCENTAGE TO TAX-PERCENTAGE-X1
+
+                   COMPUTE TOTAL ROUNDED =                *>Computing and rounded total amount of the purchase
+                       PRICE + (PRICE * TAX-PERCENTAGE-X)
+
+                   MULTIPLY PRICE BY TAX-PERCENTAGE-X GIVING SALES-TAX       *>Computing how much the tax will be
+
+                   DISPLAY "Sales Tax Percentage: %" TAX-PERCENTAGE-X1         *>Displaying information for the user
+                   DISPLAY "               Price: $" PRICE-X
+                   DISPLAY "   Sales Tax Ammount: $" SALES-TAX
+                   DISPLAY "         Total Price: $" TOTAL
+               END-IF
+               PERFORM 120-WRITE-AUDIT-LINE
+            END-IF.
+       DISPLAY "EXIT DETECTED".
+       ACCEPT SALES-TAX.
+
+      *----APPEND COMPLETED SALE TO THE AUDIT LOG----
+       120-WRITE-AUDIT-LINE.
+           MOVE SPACES TO ALO-EXEMPT.
+           IF EXEMPT-SALE
+               MOVE JURISDICTION-CODE TO ALO-JURISDICTION
+               MOVE "EXEMPT-"         TO ALO-EXEMPT
+               MOVE EXEMPT-REASON-CODE TO ALO-EXEMPT (8:2)
+           ELSE
+               MOVE JURISDICTION-CODE TO ALO-JURISDICTION
+           END-IF.
+           MOVE PRICE             TO ALO-PRICE.
+           MOVE SALES-TAX         TO ALO-SALES-TAX.
+           MOVE TOTAL              TO ALO-TOTAL.
+           WRITE AUDIT-LINE FROM AUDIT-LINE-OUT.
+           MOVE SALES-TAX TO SALES-TAX-NUM.
+           MOVE TOTAL TO TOTAL-NUM.
+           ADD 1 TO SESSION-SALE-COUNT.
+           ADD SALES-TAX-NUM TO SESSION-TAX-TOTAL.
+           ADD TOTAL-NUM TO SESSION-AMOUNT-TOTAL.
+
+      *----DISPLAY END-OF-SESSION SUMMARY TOTALS----
+       130-SESSION-SUMMARY.
+           MOVE SESSION-SALE-COUNT   TO SSO-SALE-COUNT.
+           MOVE SESSION-TAX-TOTAL    TO SSO-TAX-TOTAL.
+           MOVE SESSION-AMOUNT-TOTAL TO SSO-AMOUNT-TOTAL.
+           DISPLAY "----------------------------------".
+           DISPLAY "SESSION SUMMARY".
+           DISPLAY "  SALES RUNG UP:     " SSO-SALE-COUNT.
+           DISPLAY "  TOTAL SALES TAX:  $" SSO-TAX-TOTAL.
+           DISPLAY "  TOTAL COLLECTED:  $" SSO-AMOUNT-TOTAL.
+
+      *----LOOK UP TAX-PERCENTAGE FOR JURISDICTION-CODE----
+       110-LOOKUP-TAX-RATE.
+           SET JT-IX TO 1.
+           SEARCH JURISDICTION-ENTRY
+               AT END
+                   DISPLAY "*UNKNOWN JURISDICTION - NO TAX APPLIED*"
+                   MOVE ZERO TO TAX-PERCENTAGE
+               WHEN JT-CODE (JT-IX) = JURISDICTION-CODE
+                   MOVE JT-RATE (JT-IX) TO TAX-PERCENTAGE
+           END-SEARCH.
+           DIVIDE 100 INTO TAX-PERCENTAGE GIVING TAX-PERCENTAGE-X.
+
+      *----BATCH MODE: RUN A WHOLE DAY'S REGISTER TAPES UNATTENDED----
+       500-BATCH-RUN.
+           MOVE "N" TO EOF-SWITCH.
+           OPEN INPUT TRANS-FILE
+                OUTPUT REPORT-FILE.
+           PERFORM 105-OPEN-AUDIT-FILE.
+           PERFORM 510-READ-TRANS-RCD.
+           PERFORM 520-BATCH-TAXCALC
+               UNTIL EOF-SWITCH = "Y".
+           CLOSE TRANS-FILE
+                 REPORT-FILE
+                 AUDIT-FILE.
+           DISPLAY "BATCH RUN COMPLETE - SEE SALESTAX.RPT".
+
+       510-READ-TRANS-RCD.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+           END-READ.
+
+       520-BATCH-TAXCALC.
+           MOVE TR-JURISDICTION-CODE TO JURISDICTION-CODE.
+           MOVE TR-EXEMPT-FLAG TO EXEMPT-FLAG.
+           MOVE TR-EXEMPT-REASON TO EXEMPT-REASON-CODE.
+           MOVE SPACES TO RLO-EXEMPT.
+           IF EXEMPT-SALE
+               MOVE ZERO TO SALES-TAX
+               MOVE TR-PRICE TO TOTAL
+               MOVE "EXEMPT" TO RLO-EXEMPT
+           ELSE
+               PERFORM 110-LOOKUP-TAX-RATE
+               COMPUTE TOTAL ROUNDED =
+                   TR-PRICE + (TR-PRICE * TAX-PERCENTAGE-X)
+               MULTIPLY TR-PRICE BY TAX-PERCENTAGE-X GIVING SALES-TAX
+           END-IF.
+           MOVE TR-PRICE TO RLO-PRICE.
+           MOVE SALES-TAX TO RLO-SALES-TAX.
+           MOVE TOTAL TO RLO-TOTAL.
+           WRITE REPORT-LINE FROM REPORT-LINE-OUT.
+           MOVE TR-PRICE TO PRICE.
+           PERFORM 120-WRITE-AUDIT-LINE.
+           ADD 1 TO BATCH-RECORD-COUNT.
+           PERFORM 510-READ-TRANS-RCD.
+
+       end program SALES-TAX.
