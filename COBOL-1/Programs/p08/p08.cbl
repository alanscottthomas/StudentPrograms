@@ -1,113 +1,277 @@
-       IDENTIFICATION DIVISION.
-       program-id. FLIPPER.
-
-       author. Alan Thomas.
-       date-compiled. 11/13/2015.
-      *THIS PROGRAM IS CODED TO ACCEPT AND EDIT AN INDIVIDUALS
-      *FULL NAME, STRING SAID NAME THAN UNSTRING.
-
-       data division.
-       working-storage section.
-
-          01 NAMES.
-           05 FIRST-NAME  PIC X(10).
-           05 MIDDLE-NAME PIC X(10).
-           05 LAST-NAME   PIC X(15).
-
-       01 FULL-NAME       PIC X(35).
-
-       01 SWITCH          PIC X VALUE "Y".
-
-       procedure division.
-       000-MAIN.
-           PERFORM 100-ACCEPTNAME.
-           PERFORM 120-UPPERCASE.
-           PERFORM 130-LOWERCASE.
-           PERFORM 140-STRINGPROCESS.
-
-           DISPLAY "YOUR NAME: " , FULL-NAME.
-           PERFORM 150-REPLACE.
-           DISPLAY "YOUR EDITED NAME: " , FULL-NAME WITH NO ADVANCING.
-           PERFORM 155-UNREPLACE.
-           PERFORM 160-UNSTRING.
-           DISPLAY "UNSTRING: " , FIRST-NAME , MIDDLE-NAME, LAST-NAME
-               WITH NO ADVANCING.
-           PERFORM 999-EXIT.
-
-
-
-
-       100-ACCEPTNAME.
-           DISPLAY "ENTER FIRST NAME: ".
-           ACCEPT FIRST-NAME.
-
-           DISPLAY "ENTER MIDDLE NAME: ".
-           ACCEPT MIDDLE-NAME.
-
-           DISPLAY "ENTER LAST NAME: ".
-           ACCEPT LAST-NAME.
-
-      *---CHANGING ALL FIRST DIGITS IN NAMES TO UPPER---
-       120-UPPERCASE.
-        MOVE FUNCTION UPPER-CASE (FIRST-NAME(1:1)) TO FIRST-NAME(1:1).
-        MOVE FUNCTION UPPER-CASE (MIDDLE-NAME(1:1)) TO MIDDLE-NAME(1:1).
-        MOVE FUNCTION UPPER-CASE (LAST-NAME(1:1)) TO LAST-NAME(1:1).
-
-       130-LOWERCASE.
-        MOVE FUNCTION LOWER-CASE (FIRST-NAME(2:)) TO FIRST-NAME(2:).
-        MOVE FUNCTION LOWER-CASE (MIDDLE-NAME(2:)) TO MIDDLE-NAME(2:).
-        MOVE FUNCTION LOWER-CASE (LAST-NAME(2:)) TO LAST-NAME(2:).
-
-
-
-      *---COMBINING ALL NAME FIELDS INTO FULL-NAME---
-       140-STRINGPROCESS.
-          MOVE SPACE TO FULL-NAME.
-          STRING FIRST-NAME DELIMITED BY " "
-
-                 MIDDLE-NAME DELIMITED BY SPACE
-
-                 LAST-NAME DELIMITED BY SPACE
-                 INTO FULL-NAME.
-
-
-
-       150-REPLACE.
-              INSPECT FULL-NAME REPLACING
-              ALL "A" BY "Z".
-              INSPECT FULL-NAME REPLACING
-              ALL "a" BY "z".
-              INSPECT FULL-NAME REPLACING
-              ALL "S" BY "X".
-              INSPECT FULL-NAME REPLACING
-              ALL "s" BY "x".
-
-       155-UNREPLACE.
-              INSPECT FULL-NAME REPLACING
-              ALL "Z" BY "A".
-              INSPECT FULL-NAME REPLACING
-              ALL "z" BY "a".
-              INSPECT FULL-NAME REPLACING
-              ALL "X" BY "S".
-              INSPECT FULL-NAME REPLACING
-              ALL "x" BY "s".
-
-       160-UNSTRING.
-           UNSTRING FULL-NAME DELIMITED BY ALL " "
-                   INTO FIRST-NAME MIDDLE-NAME LAST-NAME.
-
-
-       999-EXIT.
-           DISPLAY "CONTINUE(N/Y): ".
-           ACCEPT SWITCH.
-
-           IF SWITCH = "N" OR "n"
-                      STOP RUN
-           ELSE IF SWITCH = "Y" OR "y"
-               PERFORM 000-MAIN
-           ELSE
-               DISPLAY "INVALID RESPONSE"
-               PERFORM 999-EXIT.
-
-
-       end program FLIPPER.
+       IDENTIFICATION DIVISION.
+       program-id. FLIPPER.
+
+       author. Alan Thomas.
+       date-compiled. 11/13/2015.
+      *THIS PROGRAM IS CODED TO ACCEPT AND EDIT AN INDIVIDUALS
+      *FULL NAME, STRING SAID NAME THAN UNSTRING.
+      *
+      *MODS:
+      *12/18/2015 - AT - STRING was joining the name fields with no
+      *  separating space, so a suffix (JR/SR/III/etc) run through
+      *  UNSTRING afterward had nowhere to land; STRING now inserts a
+      *  space between each field and a SUFFIX field rides along with
+      *  the rest of the name through the whole cycle.
+      *12/19/2015 - AT - the letter substitution in 150-REPLACE/
+      *  155-UNREPLACE was four hardcoded INSPECT statements; pulled
+      *  the character pairs out to a table so adding another pair is
+      *  a one-line change instead of a new INSPECT.
+      *12/20/2015 - AT - first/middle/last name are now checked to be
+      *  letters only before the program will accept them.
+      *12/21/2015 - AT - added a batch mode that reads a file of names
+      *  instead of prompting at the keyboard.
+      *01/05/2016 - AT - changed the final STOP RUN to GOBACK so this
+      *  program can be called from the new menu driver and control
+      *  returns there instead of ending the whole job; run standalone
+      *  it behaves exactly as before.
+      *01/06/2016 - AT - batch mode only DISPLAYed the processed name,
+      *  leaving no artifact behind; it now also WRITEs each cased/
+      *  strung/replaced FULL-NAME to a new P08NAMES.OUT output file.
+      *01/07/2016 - AT - SWITCH starts the run at "Y" so the interactive
+      *  loop enters at least once, but calling this program a second
+      *  time from the new menu driver in the same run unit left it at
+      *  whatever the operator last answered (normally "N" to stop), so
+      *  every call after the first exited immediately with no name
+      *  prompt at all. 000-MAIN now resets SWITCH to "Y" (and
+      *  500-BATCH-RUN resets EOF-SWITCH) before entering its loop.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT NAME-FILE ASSIGN TO "P08NAMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT NAME-OUT-FILE ASSIGN TO "P08NAMES.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+           FILE SECTION.
+           FD NAME-FILE.
+           01 NAME-FILE-RECORD.
+               05 NR-FIRST-NAME   PIC X(10).
+               05 NR-MIDDLE-NAME  PIC X(10).
+               05 NR-LAST-NAME    PIC X(15).
+               05 NR-SUFFIX       PIC X(5).
+
+           FD NAME-OUT-FILE.
+           01 NAME-OUT-RECORD     PIC X(45).
+
+       working-storage section.
+
+          01 NAMES.
+           05 FIRST-NAME  PIC X(10).
+           05 MIDDLE-NAME PIC X(10).
+           05 LAST-NAME   PIC X(15).
+           05 SUFFIX      PIC X(5).
+
+       01 FULL-NAME       PIC X(45).
+
+       01 SWITCH          PIC X VALUE "Y".
+       01 NAME-VALID-SWITCH PIC X VALUE "N".
+
+      *----INTERACTIVE OR BATCH FILE RUN----
+       01 RUN-MODE              PIC X VALUE "I".
+           88 INTERACTIVE-RUN        VALUE "I" "i".
+           88 BATCH-RUN              VALUE "B" "b".
+       01 EOF-SWITCH            PIC X VALUE "N".
+
+      *----LETTER-SUBSTITUTION TABLE (FROM-CHAR/TO-CHAR PAIRS)----
+       01 SUB-TABLE-DEFS.
+           05 FILLER    PIC X(2)  VALUE "AZ".
+           05 FILLER    PIC X(2)  VALUE "az".
+           05 FILLER    PIC X(2)  VALUE "SX".
+           05 FILLER    PIC X(2)  VALUE "sx".
+       01 SUB-TABLE REDEFINES SUB-TABLE-DEFS.
+           05 SUB-ENTRY OCCURS 4 TIMES INDEXED BY SX.
+               10 SUB-FROM-CHAR  PIC X.
+               10 SUB-TO-CHAR    PIC X.
+
+       procedure division.
+       000-MAIN.
+           MOVE "Y" TO SWITCH.
+           DISPLAY "-----------------".
+           DISPLAY "Run mode - I)nteractive or B)atch file: ".
+           ACCEPT RUN-MODE.
+           IF BATCH-RUN
+               PERFORM 500-BATCH-RUN
+           ELSE
+               PERFORM 010-PROCESS-ONE-NAME
+                   UNTIL SWITCH = "N" OR SWITCH = "n"
+           END-IF.
+           GOBACK.
+
+      *----RUN THE FULL EDIT/STRING/REPLACE/UNSTRING CYCLE ONE TIME
+      *----FOR AN INTERACTIVELY-ENTERED NAME----
+       010-PROCESS-ONE-NAME.
+           PERFORM 100-ACCEPTNAME.
+           PERFORM 105-PROCESS-NAME.
+           PERFORM 999-EXIT.
+
+      *----RUN THE SAME CYCLE FOR EVERY NAME IN THE BATCH FILE----
+       500-BATCH-RUN.
+           MOVE "N" TO EOF-SWITCH.
+           OPEN INPUT NAME-FILE.
+           OPEN OUTPUT NAME-OUT-FILE.
+           PERFORM 510-READ-NAME-RCD.
+           PERFORM 520-BATCH-PROCESS
+               UNTIL EOF-SWITCH = "Y".
+           CLOSE NAME-FILE.
+           CLOSE NAME-OUT-FILE.
+
+       510-READ-NAME-RCD.
+           READ NAME-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+           END-READ.
+
+       520-BATCH-PROCESS.
+           MOVE NR-FIRST-NAME  TO FIRST-NAME.
+           MOVE NR-MIDDLE-NAME TO MIDDLE-NAME.
+           MOVE NR-LAST-NAME   TO LAST-NAME.
+           MOVE NR-SUFFIX      TO SUFFIX.
+           PERFORM 525-VALIDATE-BATCH-NAME.
+           PERFORM 105-PROCESS-NAME.
+           WRITE NAME-OUT-RECORD FROM FULL-NAME.
+           PERFORM 510-READ-NAME-RCD.
+
+      *----FLAG (BUT DO NOT REJECT) A BATCH RECORD WITH NON-LETTER
+      *----CHARACTERS IN A NAME FIELD----
+       525-VALIDATE-BATCH-NAME.
+           IF FIRST-NAME IS NOT ALPHABETIC
+               DISPLAY "*WARNING - FIRST NAME NOT ALL LETTERS: ",
+                   FIRST-NAME
+           END-IF.
+           IF MIDDLE-NAME IS NOT ALPHABETIC
+               DISPLAY "*WARNING - MIDDLE NAME NOT ALL LETTERS: ",
+                   MIDDLE-NAME
+           END-IF.
+           IF LAST-NAME IS NOT ALPHABETIC
+               DISPLAY "*WARNING - LAST NAME NOT ALL LETTERS: ",
+                   LAST-NAME
+           END-IF.
+
+      *----SHARED EDIT/STRING/REPLACE/UNSTRING CYCLE----
+       105-PROCESS-NAME.
+           PERFORM 120-UPPERCASE.
+           PERFORM 130-LOWERCASE.
+           PERFORM 140-STRINGPROCESS.
+
+           DISPLAY "YOUR NAME: " , FULL-NAME.
+           PERFORM 150-REPLACE.
+           DISPLAY "YOUR EDITED NAME: " , FULL-NAME WITH NO ADVANCING.
+           PERFORM 155-UNREPLACE.
+           PERFORM 160-UNSTRING.
+           DISPLAY "UNSTRING: " , FIRST-NAME , MIDDLE-NAME, LAST-NAME ,
+               SUFFIX WITH NO ADVANCING.
+
+       100-ACCEPTNAME.
+           MOVE "N" TO NAME-VALID-SWITCH.
+           PERFORM 102-GET-AND-CHECK-FIRST
+               UNTIL NAME-VALID-SWITCH = "Y".
+
+           MOVE "N" TO NAME-VALID-SWITCH.
+           PERFORM 103-GET-AND-CHECK-MIDDLE
+               UNTIL NAME-VALID-SWITCH = "Y".
+
+           MOVE "N" TO NAME-VALID-SWITCH.
+           PERFORM 104-GET-AND-CHECK-LAST
+               UNTIL NAME-VALID-SWITCH = "Y".
+
+           DISPLAY "ENTER SUFFIX, IF ANY (JR, SR, III, etc): ".
+           ACCEPT SUFFIX.
+
+      *----LETTERS (AND SPACES) ONLY - NO DIGITS OR PUNCTUATION----
+       102-GET-AND-CHECK-FIRST.
+           DISPLAY "ENTER FIRST NAME: ".
+           ACCEPT FIRST-NAME.
+           IF FIRST-NAME IS ALPHABETIC
+               MOVE "Y" TO NAME-VALID-SWITCH
+           ELSE
+               DISPLAY "*FIRST NAME MUST BE LETTERS ONLY*"
+           END-IF.
+
+       103-GET-AND-CHECK-MIDDLE.
+           DISPLAY "ENTER MIDDLE NAME: ".
+           ACCEPT MIDDLE-NAME.
+           IF MIDDLE-NAME IS ALPHABETIC
+               MOVE "Y" TO NAME-VALID-SWITCH
+           ELSE
+               DISPLAY "*MIDDLE NAME MUST BE LETTERS ONLY*"
+           END-IF.
+
+       104-GET-AND-CHECK-LAST.
+           DISPLAY "ENTER LAST NAME: ".
+           ACCEPT LAST-NAME.
+           IF LAST-NAME IS ALPHABETIC
+               MOVE "Y" TO NAME-VALID-SWITCH
+           ELSE
+               DISPLAY "*LAST NAME MUST BE LETTERS ONLY*"
+           END-IF.
+
+      *---CHANGING ALL FIRST DIGITS IN NAMES TO UPPER---
+       120-UPPERCASE.
+        MOVE FUNCTION UPPER-CASE (FIRST-NAME(1:1)) TO FIRST-NAME(1:1).
+        MOVE FUNCTION UPPER-CASE (MIDDLE-NAME(1:1)) TO MIDDLE-NAME(1:1).
+        MOVE FUNCTION UPPER-CASE (LAST-NAME(1:1)) TO LAST-NAME(1:1).
+
+       130-LOWERCASE.
+        MOVE FUNCTION LOWER-CASE (FIRST-NAME(2:)) TO FIRST-NAME(2:).
+        MOVE FUNCTION LOWER-CASE (MIDDLE-NAME(2:)) TO MIDDLE-NAME(2:).
+        MOVE FUNCTION LOWER-CASE (LAST-NAME(2:)) TO LAST-NAME(2:).
+
+
+
+      *---COMBINING ALL NAME FIELDS INTO FULL-NAME---
+      *---A SPACE IS STRUNG IN BETWEEN EACH FIELD SO THE SUFFIX (AND
+      *---EVERY OTHER FIELD) HAS A DELIMITER TO UNSTRING ON LATER---
+       140-STRINGPROCESS.
+          MOVE SPACE TO FULL-NAME.
+          STRING FIRST-NAME  DELIMITED BY SPACE
+                 SPACE       DELIMITED BY SIZE
+                 MIDDLE-NAME DELIMITED BY SPACE
+                 SPACE       DELIMITED BY SIZE
+                 LAST-NAME   DELIMITED BY SPACE
+                 SPACE       DELIMITED BY SIZE
+                 SUFFIX      DELIMITED BY SPACE
+                 INTO FULL-NAME.
+
+
+
+      *----SWAP EACH FROM-CHAR/TO-CHAR PAIR IN THE TABLE----
+       150-REPLACE.
+           PERFORM 152-REPLACE-ONE-PAIR
+               VARYING SX FROM 1 BY 1 UNTIL SX > 4.
+
+       152-REPLACE-ONE-PAIR.
+           INSPECT FULL-NAME REPLACING ALL SUB-FROM-CHAR (SX)
+               BY SUB-TO-CHAR (SX).
+
+      *----SWAP EACH PAIR BACK THE OTHER DIRECTION----
+       155-UNREPLACE.
+           PERFORM 157-UNREPLACE-ONE-PAIR
+               VARYING SX FROM 1 BY 1 UNTIL SX > 4.
+
+       157-UNREPLACE-ONE-PAIR.
+           INSPECT FULL-NAME REPLACING ALL SUB-TO-CHAR (SX)
+               BY SUB-FROM-CHAR (SX).
+
+       160-UNSTRING.
+           UNSTRING FULL-NAME DELIMITED BY ALL " "
+                   INTO FIRST-NAME MIDDLE-NAME LAST-NAME SUFFIX.
+
+
+       999-EXIT.
+           DISPLAY "CONTINUE(N/Y): ".
+           ACCEPT SWITCH.
+
+           IF SWITCH = "N" OR "n"
+                      CONTINUE
+           ELSE IF SWITCH = "Y" OR "y"
+               CONTINUE
+           ELSE
+               DISPLAY "INVALID RESPONSE"
+               PERFORM 999-EXIT
+           END-IF.
+
+
+       end program FLIPPER.
